@@ -41,12 +41,24 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS ERROR-FILE-STATUS.
 
+           SELECT PURCHASE-ORDER-FILE ASSIGN TO PORDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PO-FILE-STATUS.
+
+           SELECT VELOCITY-REPORT-FILE ASSIGN TO VELREPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VELOCITY-FILE-STATUS.
+
+           SELECT CYCLE-COUNT-REPORT-FILE ASSIGN TO CCVARRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CC-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
        FD  INVENTORY-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 150 CHARACTERS.
+           RECORD CONTAINS 186 CHARACTERS.
        01  INVENTORY-RECORD.
            05  INV-ITEM-NUMBER            PIC X(10).
            05  INV-ITEM-DESCRIPTION       PIC X(40).
@@ -69,7 +81,10 @@
                88  INV-DISCONTINUED       VALUE 'D'.
                88  INV-SEASONAL           VALUE 'S'.
            05  INV-CATEGORY               PIC X(10).
-           05  INV-FILLER                 PIC X(20).
+           05  INV-ALT-LOCATION-TABLE.
+               10  INV-ALT-LOCATION-ENTRY OCCURS 4 TIMES.
+                   15  INV-ALT-LOCATION   PIC X(10).
+                   15  INV-ALT-QUANTITY   PIC S9(7) COMP-3.
            
        FD  TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD
@@ -79,6 +94,8 @@
                88  TR-RECEIPT             VALUE 'R'.
                88  TR-ISSUE               VALUE 'I'.
                88  TR-ADJUSTMENT          VALUE 'A'.
+               88  TR-CYCLE-COUNT         VALUE 'C'.
+               88  TR-TRANSFER            VALUE 'T'.
            05  TR-ITEM-NUMBER             PIC X(10).
            05  TR-TRANSACTION-QUANTITY    PIC S9(7) COMP-3.
            05  TR-TRANSACTION-DATE.
@@ -90,7 +107,9 @@
            05  TR-UNIT-PRICE              PIC S9(7)V99 COMP-3.
            05  TR-USER-ID                 PIC X(8).
            05  TR-REASON-CODE             PIC X(3).
-           05  TR-FILLER                  PIC X(25).
+           05  TR-WAREHOUSE-LOCATION      PIC X(10).
+           05  TR-TO-WAREHOUSE            PIC X(10).
+           05  TR-FILLER                  PIC X(5).
            
        FD  INVENTORY-REPORT-FILE
            LABEL RECORDS ARE STANDARD
@@ -101,7 +120,31 @@
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 132 CHARACTERS.
        01  ERROR-REPORT-RECORD            PIC X(132).
-       
+
+       FD  PURCHASE-ORDER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PURCHASE-ORDER-RECORD.
+           05  PO-ITEM-NUMBER             PIC X(10).
+           05  PO-SUPPLIER-ID             PIC X(10).
+           05  PO-ORDER-QUANTITY          PIC S9(7) COMP-3.
+           05  PO-COST-PRICE              PIC S9(7)V99 COMP-3.
+           05  PO-ORDER-DATE.
+               10  PO-ORDER-YEAR          PIC 9(4).
+               10  PO-ORDER-MONTH         PIC 9(2).
+               10  PO-ORDER-DAY           PIC 9(2).
+           05  PO-FILLER                  PIC X(43).
+
+       FD  VELOCITY-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  VELOCITY-REPORT-RECORD         PIC X(132).
+
+       FD  CYCLE-COUNT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CYCLE-COUNT-REPORT-RECORD      PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  INV-FILE-STATUS            PIC X(2).
@@ -114,16 +157,47 @@
                88  REPORT-FILE-SUCCESS    VALUE '00'.
            05  ERROR-FILE-STATUS          PIC X(2).
                88  ERROR-FILE-SUCCESS     VALUE '00'.
-               
+           05  PO-FILE-STATUS             PIC X(2).
+               88  PO-FILE-SUCCESS        VALUE '00'.
+           05  VELOCITY-FILE-STATUS       PIC X(2).
+               88  VELOCITY-FILE-SUCCESS  VALUE '00'.
+           05  CC-FILE-STATUS             PIC X(2).
+               88  CC-FILE-SUCCESS        VALUE '00'.
+
        01  WS-COUNTERS.
            05  WS-TRANS-READ              PIC 9(7) VALUE ZEROES.
            05  WS-TRANS-PROCESSED         PIC 9(7) VALUE ZEROES.
            05  WS-TRANS-ERRORS            PIC 9(7) VALUE ZEROES.
            05  WS-ITEMS-BELOW-REORDER     PIC 9(5) VALUE ZEROES.
-           
+           05  WS-PO-LINES-WRITTEN        PIC 9(5) VALUE ZEROES.
+           05  WS-FAST-MOVER-COUNT        PIC 9(5) VALUE ZEROES.
+           05  WS-MEDIUM-MOVER-COUNT      PIC 9(5) VALUE ZEROES.
+           05  WS-SLOW-MOVER-COUNT        PIC 9(5) VALUE ZEROES.
+           05  WS-CYCLE-COUNTS-PROCESSED  PIC 9(5) VALUE ZEROES.
+           05  WS-WAREHOUSE-TRANSFERS     PIC 9(5) VALUE ZEROES.
+
+       01  WS-VELOCITY-THRESHOLDS.
+           05  WS-FAST-MOVER-THRESHOLD    PIC S9(9) VALUE 1000.
+           05  WS-SLOW-MOVER-THRESHOLD    PIC S9(9) VALUE 100.
+
+       01  WS-CYCLE-COUNT-FIELDS.
+           05  WS-CC-BEFORE-QTY           PIC S9(7) VALUE ZEROES.
+           05  WS-CC-VARIANCE             PIC S9(7) VALUE ZEROES.
+
+       01  WS-TRANSFER-FIELDS.
+           05  WS-SEARCH-LOCATION         PIC X(10) VALUE SPACES.
+           05  WS-ALT-IDX                 PIC 9(2) VALUE ZEROES.
+           05  WS-ALT-FOUND-IDX           PIC 9(2) VALUE ZEROES.
+           05  WS-ALT-EMPTY-IDX           PIC 9(2) VALUE ZEROES.
+           05  WS-ALT-FOUND-SWITCH        PIC X VALUE 'N'.
+               88  WS-ALT-LOCATION-FOUND  VALUE 'Y'.
+           05  WS-ISSUE-REMAINING         PIC S9(7) VALUE ZEROES.
+           05  WS-TOTAL-AVAILABLE-QTY     PIC S9(7) VALUE ZEROES.
+
        01  WS-CALCULATION-FIELDS.
            05  WS-NEW-QUANTITY            PIC S9(7) VALUE ZEROES.
            05  WS-AVAILABLE-QUANTITY      PIC S9(7) VALUE ZEROES.
+           05  WS-COST-VALUE              PIC S9(9)V99 VALUE ZEROES.
            05  WS-INVENTORY-VALUE         PIC S9(9)V99 VALUE ZEROES.
            
        01  WS-DATE-FIELDS.
@@ -194,7 +268,7 @@
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  FILLER                     PIC X(10) VALUE 'QUANTITY'.
            05  FILLER                     PIC X(3) VALUE SPACES.
-           05  FILLER                     PIC X(30) VALUE 'ERROR DESCRIPTION'.
+           05  FILLER               PIC X(30) VALUE 'ERROR DESCRIPTION'.
            05  FILLER                     PIC X(55) VALUE SPACES.
            
        01  WS-ERROR-DETAIL.
@@ -209,6 +283,70 @@
            05  WS-ERR-DESCRIPTION         PIC X(30).
            05  FILLER                     PIC X(55) VALUE SPACES.
            
+       01  WS-VELOCITY-HEADER1.
+           05  FILLER                     PIC X(30) VALUE
+                                          'ABC VELOCITY CLASSIFICATION'.
+           05  FILLER                     PIC X(40) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE 'DATE:'.
+           05  WS-VEL-HEADER-DATE         PIC X(10).
+           05  FILLER                     PIC X(47) VALUE SPACES.
+
+       01  WS-VELOCITY-HEADER2.
+           05  FILLER                     PIC X(10) VALUE 'ITEM NO'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(25) VALUE 'DESCRIPTION'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(8) VALUE 'YTD QTY'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                PIC X(15) VALUE 'YTD SALES AMT'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'CLASS'.
+           05  FILLER                     PIC X(52) VALUE SPACES.
+
+       01  WS-VELOCITY-DETAIL.
+           05  WS-VEL-ITEM-NUMBER         PIC X(10).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-VEL-DESCRIPTION         PIC X(25).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-VEL-YTD-QTY             PIC Z(6)9-.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-VEL-YTD-AMOUNT          PIC $$$,$$$,$$9.99-.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-VEL-CLASS               PIC X(10).
+           05  FILLER                     PIC X(52) VALUE SPACES.
+
+       01  WS-CC-HEADER1.
+           05  FILLER                     PIC X(30) VALUE
+                                          'CYCLE COUNT VARIANCE REPORT'.
+           05  FILLER                     PIC X(40) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE 'DATE:'.
+           05  WS-CC-HEADER-DATE          PIC X(10).
+           05  FILLER                     PIC X(47) VALUE SPACES.
+
+       01  WS-CC-HEADER2.
+           05  FILLER                     PIC X(10) VALUE 'ITEM NO'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'REFERENCE'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'BEFORE QTY'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'COUNTED'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'VARIANCE'.
+           05  FILLER                PIC X(70) VALUE SPACES.
+
+       01  WS-CC-DETAIL.
+           05  WS-CC-ITEM-NUMBER          PIC X(10).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-CC-REFERENCE            PIC X(10).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-CC-DSP-BEFORE-QTY       PIC Z(8)9-.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-CC-DSP-COUNTED-QTY      PIC Z(8)9-.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-CC-DSP-VARIANCE         PIC Z(8)9-.
+           05  FILLER                PIC X(70) VALUE SPACES.
+
        01  WS-SUMMARY-REPORT.
            05  FILLER                     PIC X(30) 
                                           VALUE 'PROCESSING SUMMARY'.
@@ -239,11 +377,47 @@
            05  FILLER                     PIC X(100) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL5.
-           05  FILLER                     PIC X(25) VALUE 
+           05  FILLER                     PIC X(25) VALUE
                                           'TOTAL INVENTORY VALUE:'.
            05  WS-SUM-INVENTORY-VALUE     PIC $$$,$$$,$$$,$$9.99.
            05  FILLER                     PIC X(90) VALUE SPACES.
-           
+
+       01  WS-SUMMARY-DETAIL6.
+           05  FILLER                     PIC X(25) VALUE
+                                          'PO LINES GENERATED:'.
+           05  WS-SUM-PO-LINES            PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL7.
+           05  FILLER                     PIC X(25) VALUE
+                                          'FAST MOVERS:'.
+           05  WS-SUM-FAST-MOVERS         PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL8.
+           05  FILLER                     PIC X(25) VALUE
+                                          'MEDIUM MOVERS:'.
+           05  WS-SUM-MEDIUM-MOVERS       PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL9.
+           05  FILLER                     PIC X(25) VALUE
+                                          'SLOW MOVERS:'.
+           05  WS-SUM-SLOW-MOVERS         PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL10.
+           05  FILLER                     PIC X(25) VALUE
+                                          'CYCLE COUNTS PROCESSED:'.
+           05  WS-SUM-CYCLE-COUNTS        PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL11.
+           05  FILLER                     PIC X(25) VALUE
+                                          'WAREHOUSE TRANSFERS:'.
+           05  WS-SUM-WAREHOUSE-TRANSFERS PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZATION
@@ -259,7 +433,10 @@
                 I-O   INVENTORY-FILE
                 OUTPUT INVENTORY-REPORT-FILE
                        ERROR-REPORT-FILE
-                       
+                       PURCHASE-ORDER-FILE
+                       VELOCITY-REPORT-FILE
+                       CYCLE-COUNT-REPORT-FILE
+
            IF NOT INV-FILE-SUCCESS
               DISPLAY 'ERROR OPENING INVENTORY FILE: ' INV-FILE-STATUS
               PERFORM 4000-TERMINATION
@@ -281,12 +458,33 @@
            END-IF
            
            IF NOT ERROR-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING ERROR REPORT FILE: ' 
+              DISPLAY 'ERROR OPENING ERROR REPORT FILE: '
                       ERROR-FILE-STATUS
               PERFORM 4000-TERMINATION
               STOP RUN
            END-IF
-           
+
+           IF NOT PO-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING PURCHASE ORDER FILE: '
+                      PO-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT VELOCITY-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING VELOCITY REPORT FILE: '
+                      VELOCITY-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT CC-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING CYCLE COUNT REPORT FILE: '
+                      CC-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            
            MOVE WS-CURRENT-YEAR TO WS-FORMATTED-DATE(1:4)
@@ -297,9 +495,17 @@
            
            MOVE WS-FORMATTED-DATE TO WS-HEADER-DATE
            MOVE WS-FORMATTED-DATE TO WS-ERR-HEADER-DATE
-           
+           MOVE WS-FORMATTED-DATE TO WS-VEL-HEADER-DATE
+           MOVE WS-FORMATTED-DATE TO WS-CC-HEADER-DATE
+
            WRITE ERROR-REPORT-RECORD FROM WS-ERROR-HEADER1
            WRITE ERROR-REPORT-RECORD FROM WS-ERROR-HEADER2
+
+           WRITE VELOCITY-REPORT-RECORD FROM WS-VELOCITY-HEADER1
+           WRITE VELOCITY-REPORT-RECORD FROM WS-VELOCITY-HEADER2
+
+           WRITE CYCLE-COUNT-REPORT-RECORD FROM WS-CC-HEADER1
+           WRITE CYCLE-COUNT-REPORT-RECORD FROM WS-CC-HEADER2
            
            READ TRANSACTION-FILE
                AT END SET TRANS-FILE-EOF TO TRUE
@@ -327,21 +533,32 @@
                            MOVE 'ISSUE' TO WS-ERR-TRANS-CODE
                        WHEN TR-ADJUSTMENT
                            MOVE 'ADJST' TO WS-ERR-TRANS-CODE
+                       WHEN TR-CYCLE-COUNT
+                           MOVE 'CYCNT' TO WS-ERR-TRANS-CODE
+                       WHEN TR-TRANSFER
+                           MOVE 'XFER' TO WS-ERR-TRANS-CODE
                        WHEN OTHER
                            MOVE 'UNKN' TO WS-ERR-TRANS-CODE
                    END-EVALUATE
                    
                    MOVE TR-REFERENCE-NUMBER TO WS-ERR-REFERENCE
                    MOVE TR-TRANSACTION-QUANTITY TO WS-ERR-QUANTITY
-                   MOVE 'ITEM NOT FOUND IN INVENTORY' TO WS-ERR-DESCRIPTION
+                MOVE 'ITEM NOT FOUND IN INVENTORY' TO WS-ERR-DESCRIPTION
                    WRITE ERROR-REPORT-RECORD FROM WS-ERROR-DETAIL
            END-READ
            
            IF INV-FILE-SUCCESS AND WS-NO-ERROR
               EVALUATE TRUE
                   WHEN TR-RECEIPT
-                      ADD TR-TRANSACTION-QUANTITY TO INV-QUANTITY-ON-HAND
-                      
+                      IF TR-WAREHOUSE-LOCATION = SPACES
+                         OR TR-WAREHOUSE-LOCATION =
+                            INV-WAREHOUSE-LOCATION
+                         ADD TR-TRANSACTION-QUANTITY
+                             TO INV-QUANTITY-ON-HAND
+                      ELSE
+                         PERFORM 2650-RECEIVE-AT-ALT-LOCATION
+                      END-IF
+
                       IF TR-UNIT-COST > 0
                          MOVE TR-UNIT-COST TO INV-COST-PRICE
                       END-IF
@@ -351,28 +568,41 @@
                       END-IF
                       
                   WHEN TR-ISSUE
-                      IF TR-TRANSACTION-QUANTITY > INV-QUANTITY-ON-HAND
+                      PERFORM 2670-COMPUTE-TOTAL-AVAILABLE
+                      IF TR-TRANSACTION-QUANTITY
+                         > WS-TOTAL-AVAILABLE-QTY
                          MOVE 'Y' TO WS-ERROR-FLAG
                          MOVE TR-ITEM-NUMBER TO WS-ERR-ITEM-NUMBER
                          MOVE 'ISSUE' TO WS-ERR-TRANS-CODE
                          MOVE TR-REFERENCE-NUMBER TO WS-ERR-REFERENCE
                          MOVE TR-TRANSACTION-QUANTITY TO WS-ERR-QUANTITY
-                         MOVE 'INSUFFICIENT QUANTITY ON HAND' 
+                         MOVE 'INSUFFICIENT QUANTITY ON HAND'
                               TO WS-ERR-DESCRIPTION
                          WRITE ERROR-REPORT-RECORD FROM WS-ERROR-DETAIL
                       ELSE
-                         SUBTRACT TR-TRANSACTION-QUANTITY 
-                                  FROM INV-QUANTITY-ON-HAND
-                         
-                         ADD TR-TRANSACTION-QUANTITY TO INV-YTD-SALES-QUANTITY
-                         
-                         COMPUTE INV-YTD-SALES-AMOUNT = 
-                                 INV-YTD-SALES-AMOUNT + 
-                                 (TR-TRANSACTION-QUANTITY * INV-SELLING-PRICE)
+                         PERFORM 2660-ISSUE-DEDUCT-QUANTITY
+
+                   ADD TR-TRANSACTION-QUANTITY TO INV-YTD-SALES-QUANTITY
+
+                         COMPUTE INV-YTD-SALES-AMOUNT =
+                                 INV-YTD-SALES-AMOUNT +
+                           (TR-TRANSACTION-QUANTITY * INV-SELLING-PRICE)
                       END-IF
                       
                   WHEN TR-ADJUSTMENT
-                      ADD TR-TRANSACTION-QUANTITY TO INV-QUANTITY-ON-HAND
+                     ADD TR-TRANSACTION-QUANTITY TO INV-QUANTITY-ON-HAND
+
+                  WHEN TR-CYCLE-COUNT
+                     MOVE INV-QUANTITY-ON-HAND TO WS-CC-BEFORE-QTY
+                     COMPUTE WS-CC-VARIANCE =
+                             TR-TRANSACTION-QUANTITY -
+                             INV-QUANTITY-ON-HAND
+                     MOVE TR-TRANSACTION-QUANTITY
+                          TO INV-QUANTITY-ON-HAND
+                     PERFORM 2060-WRITE-CYCLE-COUNT-DETAIL
+
+                  WHEN TR-TRANSFER
+                     PERFORM 2600-PROCESS-WAREHOUSE-TRANSFER
               END-EVALUATE
               
               IF WS-NO-ERROR
@@ -396,7 +626,145 @@
               ADD 1 TO WS-TRANS-READ
            END-IF
            .
-           
+
+       2060-WRITE-CYCLE-COUNT-DETAIL.
+           MOVE TR-ITEM-NUMBER TO WS-CC-ITEM-NUMBER
+           MOVE TR-REFERENCE-NUMBER TO WS-CC-REFERENCE
+           MOVE WS-CC-BEFORE-QTY TO WS-CC-DSP-BEFORE-QTY
+           MOVE TR-TRANSACTION-QUANTITY TO WS-CC-DSP-COUNTED-QTY
+           MOVE WS-CC-VARIANCE TO WS-CC-DSP-VARIANCE
+
+           WRITE CYCLE-COUNT-REPORT-RECORD FROM WS-CC-DETAIL
+
+           ADD 1 TO WS-CYCLE-COUNTS-PROCESSED
+           .
+
+       2600-PROCESS-WAREHOUSE-TRANSFER.
+           IF TR-WAREHOUSE-LOCATION = INV-WAREHOUSE-LOCATION
+              OR TR-WAREHOUSE-LOCATION = SPACES
+              IF TR-TRANSACTION-QUANTITY > INV-QUANTITY-ON-HAND
+                 MOVE 'Y' TO WS-ERROR-FLAG
+              ELSE
+                 SUBTRACT TR-TRANSACTION-QUANTITY
+                          FROM INV-QUANTITY-ON-HAND
+              END-IF
+           ELSE
+              MOVE TR-WAREHOUSE-LOCATION TO WS-SEARCH-LOCATION
+              PERFORM 2710-FIND-ALT-LOCATION
+              IF WS-ALT-LOCATION-FOUND
+                 AND TR-TRANSACTION-QUANTITY
+                     NOT > INV-ALT-QUANTITY(WS-ALT-FOUND-IDX)
+                 SUBTRACT TR-TRANSACTION-QUANTITY
+                          FROM INV-ALT-QUANTITY(WS-ALT-FOUND-IDX)
+              ELSE
+                 MOVE 'Y' TO WS-ERROR-FLAG
+              END-IF
+           END-IF
+
+           IF WS-NO-ERROR
+              IF TR-TO-WAREHOUSE = INV-WAREHOUSE-LOCATION
+                 ADD TR-TRANSACTION-QUANTITY TO INV-QUANTITY-ON-HAND
+              ELSE
+                 MOVE TR-TO-WAREHOUSE TO WS-SEARCH-LOCATION
+                 PERFORM 2710-FIND-ALT-LOCATION
+                 IF WS-ALT-LOCATION-FOUND
+                    ADD TR-TRANSACTION-QUANTITY
+                        TO INV-ALT-QUANTITY(WS-ALT-FOUND-IDX)
+                 ELSE
+                    IF WS-ALT-EMPTY-IDX > ZEROES
+                       MOVE TR-TO-WAREHOUSE
+                            TO INV-ALT-LOCATION(WS-ALT-EMPTY-IDX)
+                       MOVE TR-TRANSACTION-QUANTITY
+                            TO INV-ALT-QUANTITY(WS-ALT-EMPTY-IDX)
+                    ELSE
+                       MOVE 'Y' TO WS-ERROR-FLAG
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-NO-ERROR
+              ADD 1 TO WS-WAREHOUSE-TRANSFERS
+           END-IF
+           .
+
+       2650-RECEIVE-AT-ALT-LOCATION.
+           MOVE TR-WAREHOUSE-LOCATION TO WS-SEARCH-LOCATION
+           PERFORM 2710-FIND-ALT-LOCATION
+
+           IF WS-ALT-LOCATION-FOUND
+              ADD TR-TRANSACTION-QUANTITY
+                  TO INV-ALT-QUANTITY(WS-ALT-FOUND-IDX)
+           ELSE
+              IF WS-ALT-EMPTY-IDX > ZEROES
+                 MOVE TR-WAREHOUSE-LOCATION
+                      TO INV-ALT-LOCATION(WS-ALT-EMPTY-IDX)
+                 MOVE TR-TRANSACTION-QUANTITY
+                      TO INV-ALT-QUANTITY(WS-ALT-EMPTY-IDX)
+              ELSE
+                 MOVE 'Y' TO WS-ERROR-FLAG
+              END-IF
+           END-IF
+           .
+
+       2710-FIND-ALT-LOCATION.
+           MOVE ZEROES TO WS-ALT-FOUND-IDX
+           MOVE ZEROES TO WS-ALT-EMPTY-IDX
+           MOVE 'N' TO WS-ALT-FOUND-SWITCH
+
+           PERFORM VARYING WS-ALT-IDX FROM 1 BY 1
+                   UNTIL WS-ALT-IDX > 4
+              IF INV-ALT-LOCATION(WS-ALT-IDX) = WS-SEARCH-LOCATION
+                 MOVE WS-ALT-IDX TO WS-ALT-FOUND-IDX
+                 MOVE 'Y' TO WS-ALT-FOUND-SWITCH
+              END-IF
+              IF INV-ALT-LOCATION(WS-ALT-IDX) = SPACES
+                 AND WS-ALT-EMPTY-IDX = ZEROES
+                 MOVE WS-ALT-IDX TO WS-ALT-EMPTY-IDX
+              END-IF
+           END-PERFORM
+           .
+
+       2660-ISSUE-DEDUCT-QUANTITY.
+           MOVE TR-TRANSACTION-QUANTITY TO WS-ISSUE-REMAINING
+
+           IF WS-ISSUE-REMAINING > ZEROES
+              AND INV-QUANTITY-ON-HAND > ZEROES
+              IF INV-QUANTITY-ON-HAND >= WS-ISSUE-REMAINING
+                 SUBTRACT WS-ISSUE-REMAINING FROM INV-QUANTITY-ON-HAND
+                 MOVE ZEROES TO WS-ISSUE-REMAINING
+              ELSE
+                 SUBTRACT INV-QUANTITY-ON-HAND FROM WS-ISSUE-REMAINING
+                 MOVE ZEROES TO INV-QUANTITY-ON-HAND
+              END-IF
+           END-IF
+
+           PERFORM VARYING WS-ALT-IDX FROM 1 BY 1
+                   UNTIL WS-ALT-IDX > 4
+              IF WS-ISSUE-REMAINING > ZEROES
+                 AND INV-ALT-QUANTITY(WS-ALT-IDX) > ZEROES
+                 IF INV-ALT-QUANTITY(WS-ALT-IDX) >= WS-ISSUE-REMAINING
+                    SUBTRACT WS-ISSUE-REMAINING
+                             FROM INV-ALT-QUANTITY(WS-ALT-IDX)
+                    MOVE ZEROES TO WS-ISSUE-REMAINING
+                 ELSE
+                    SUBTRACT INV-ALT-QUANTITY(WS-ALT-IDX)
+                             FROM WS-ISSUE-REMAINING
+                    MOVE ZEROES TO INV-ALT-QUANTITY(WS-ALT-IDX)
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+       2670-COMPUTE-TOTAL-AVAILABLE.
+           MOVE INV-QUANTITY-ON-HAND TO WS-TOTAL-AVAILABLE-QTY
+
+           PERFORM VARYING WS-ALT-IDX FROM 1 BY 1
+                   UNTIL WS-ALT-IDX > 4
+              ADD INV-ALT-QUANTITY(WS-ALT-IDX) TO WS-TOTAL-AVAILABLE-QTY
+           END-PERFORM
+           .
+
        3000-GENERATE-INVENTORY-REPORT.
            MOVE ZEROES TO WS-INVENTORY-VALUE
            MOVE ZEROES TO WS-ITEMS-BELOW-REORDER
@@ -424,16 +792,25 @@
               
               MOVE WS-AVAILABLE-QUANTITY TO WS-INV-AVAILABLE
               
-              COMPUTE WS-INV-COST-VALUE = 
+              COMPUTE WS-COST-VALUE =
                       INV-QUANTITY-ON-HAND * INV-COST-PRICE
-              
-              ADD WS-INV-COST-VALUE TO WS-INVENTORY-VALUE
+
+              MOVE WS-COST-VALUE TO WS-INV-COST-VALUE
+
+              ADD WS-COST-VALUE TO WS-INVENTORY-VALUE
               
               WRITE INVENTORY-REPORT-RECORD FROM WS-INVENTORY-DETAIL
               
-              IF INV-ACTIVE AND 
-                 INV-QUANTITY-ON-HAND <= INV-REORDER-POINT
+              PERFORM 2670-COMPUTE-TOTAL-AVAILABLE
+
+              IF INV-ACTIVE AND
+                 WS-TOTAL-AVAILABLE-QTY <= INV-REORDER-POINT
                  ADD 1 TO WS-ITEMS-BELOW-REORDER
+                 PERFORM 3100-WRITE-PURCHASE-ORDER-LINE
+              END-IF
+
+              IF INV-ACTIVE
+                 PERFORM 3200-CLASSIFY-ITEM-VELOCITY
               END-IF
               
               READ INVENTORY-FILE NEXT
@@ -441,14 +818,54 @@
               END-READ
            END-PERFORM
            .
-           
+
+       3100-WRITE-PURCHASE-ORDER-LINE.
+           MOVE SPACES TO PURCHASE-ORDER-RECORD
+           MOVE INV-ITEM-NUMBER TO PO-ITEM-NUMBER
+           MOVE INV-SUPPLIER-ID TO PO-SUPPLIER-ID
+           MOVE INV-REORDER-QUANTITY TO PO-ORDER-QUANTITY
+           MOVE INV-COST-PRICE TO PO-COST-PRICE
+           MOVE WS-CURRENT-DATE TO PO-ORDER-DATE
+
+           WRITE PURCHASE-ORDER-RECORD
+
+           ADD 1 TO WS-PO-LINES-WRITTEN
+           .
+
+       3200-CLASSIFY-ITEM-VELOCITY.
+           MOVE INV-ITEM-NUMBER TO WS-VEL-ITEM-NUMBER
+           MOVE INV-ITEM-DESCRIPTION(1:25) TO WS-VEL-DESCRIPTION
+           MOVE INV-YTD-SALES-QUANTITY TO WS-VEL-YTD-QTY
+           MOVE INV-YTD-SALES-AMOUNT TO WS-VEL-YTD-AMOUNT
+
+           EVALUATE TRUE
+               WHEN INV-YTD-SALES-QUANTITY >= WS-FAST-MOVER-THRESHOLD
+                   MOVE 'FAST' TO WS-VEL-CLASS
+                   ADD 1 TO WS-FAST-MOVER-COUNT
+               WHEN INV-YTD-SALES-QUANTITY >= WS-SLOW-MOVER-THRESHOLD
+                   MOVE 'MEDIUM' TO WS-VEL-CLASS
+                   ADD 1 TO WS-MEDIUM-MOVER-COUNT
+               WHEN OTHER
+                   MOVE 'SLOW' TO WS-VEL-CLASS
+                   ADD 1 TO WS-SLOW-MOVER-COUNT
+           END-EVALUATE
+
+           WRITE VELOCITY-REPORT-RECORD FROM WS-VELOCITY-DETAIL
+           .
+
        4000-TERMINATION.
            MOVE WS-TRANS-READ TO WS-SUM-TRANS-READ
            MOVE WS-TRANS-PROCESSED TO WS-SUM-TRANS-PROCESSED
            MOVE WS-TRANS-ERRORS TO WS-SUM-TRANS-ERRORS
            MOVE WS-ITEMS-BELOW-REORDER TO WS-SUM-BELOW-REORDER
            MOVE WS-INVENTORY-VALUE TO WS-SUM-INVENTORY-VALUE
-           
+           MOVE WS-PO-LINES-WRITTEN TO WS-SUM-PO-LINES
+           MOVE WS-FAST-MOVER-COUNT TO WS-SUM-FAST-MOVERS
+           MOVE WS-MEDIUM-MOVER-COUNT TO WS-SUM-MEDIUM-MOVERS
+           MOVE WS-SLOW-MOVER-COUNT TO WS-SUM-SLOW-MOVERS
+           MOVE WS-CYCLE-COUNTS-PROCESSED TO WS-SUM-CYCLE-COUNTS
+           MOVE WS-WAREHOUSE-TRANSFERS TO WS-SUM-WAREHOUSE-TRANSFERS
+
            WRITE INVENTORY-REPORT-RECORD FROM SPACES
            WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-REPORT
            WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL1
@@ -456,9 +873,18 @@
            WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL3
            WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL4
            WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL5
-           
+           WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL6
+           WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL7
+           WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL8
+           WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL9
+           WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL10
+           WRITE INVENTORY-REPORT-RECORD FROM WS-SUMMARY-DETAIL11
+
            CLOSE INVENTORY-FILE
                  TRANSACTION-FILE
                  INVENTORY-REPORT-FILE
                  ERROR-REPORT-FILE
+                 PURCHASE-ORDER-FILE
+                 VELOCITY-REPORT-FILE
+                 CYCLE-COUNT-REPORT-FILE
            .
