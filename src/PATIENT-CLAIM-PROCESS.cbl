@@ -46,12 +46,36 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS ERROR-FILE-STATUS.
 
+           SELECT EOB-FILE ASSIGN TO EOBFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EOB-FILE-STATUS.
+
+           SELECT PROCESSED-CLAIMS-FILE ASSIGN TO PROCCLMS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PX-CLAIM-ID
+               ALTERNATE RECORD KEY IS PX-DUP-CHECK-KEY
+                   WITH DUPLICATES
+               FILE STATUS IS PROC-CLAIM-STATUS.
+
+           SELECT DEDUCTIBLE-FILE ASSIGN TO DEDUCTBL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DD-PATIENT-ID
+               FILE STATUS IS DEDUCTIBLE-STATUS.
+
+           SELECT DIAGNOSIS-CODE-FILE ASSIGN TO DIAGCODE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DX-DIAGNOSIS-CODE
+               FILE STATUS IS DIAG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
        FD  PATIENT-MASTER-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 200 CHARACTERS.
+           RECORD CONTAINS 310 CHARACTERS.
        01  PATIENT-MASTER-RECORD.
            05  PM-PATIENT-ID              PIC X(10).
            05  PM-PATIENT-NAME.
@@ -77,6 +101,12 @@
                10  PM-PRIMARY-INS-NAME    PIC X(30).
                10  PM-POLICY-NUMBER       PIC X(20).
                10  PM-GROUP-NUMBER        PIC X(15).
+           05  PM-SECONDARY-INS-INFO.
+               10  PM-SECONDARY-INS-ID    PIC X(15).
+               10  PM-SECONDARY-INS-NAME  PIC X(30).
+               10  PM-SECONDARY-POLICY-NO PIC X(20).
+               10  PM-SECONDARY-GROUP-NO  PIC X(15).
+               10  PM-SECONDARY-COVER-PCT PIC 9(3).
            05  PM-FILLER                  PIC X(15).
            
        FD  CLAIM-INPUT-FILE
@@ -117,7 +147,48 @@
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 132 CHARACTERS.
        01  ERROR-REPORT-RECORD            PIC X(132).
-       
+
+       FD  EOB-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EOB-RECORD                     PIC X(132).
+
+       FD  PROCESSED-CLAIMS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 56 CHARACTERS.
+       01  PROCESSED-CLAIMS-RECORD.
+           05  PX-CLAIM-ID                PIC X(12).
+           05  PX-DUP-CHECK-KEY.
+               10  PX-PATIENT-ID          PIC X(10).
+               10  PX-SERVICE-DATE.
+                   15  PX-SERV-YEAR       PIC 9(4).
+                   15  PX-SERV-MONTH      PIC 9(2).
+                   15  PX-SERV-DAY        PIC 9(2).
+               10  PX-PROC-CODE           PIC X(8).
+           05  PX-PROCESSED-DATE.
+               10  PX-PROC-YEAR           PIC 9(4).
+               10  PX-PROC-MONTH          PIC 9(2).
+               10  PX-PROC-DAY            PIC 9(2).
+           05  PX-FILLER                  PIC X(10).
+
+       FD  DEDUCTIBLE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 49 CHARACTERS.
+       01  DEDUCTIBLE-RECORD.
+           05  DD-PATIENT-ID              PIC X(10).
+           05  DD-YEAR                    PIC 9(4).
+           05  DD-YTD-PATIENT-PAID        PIC 9(7)V99.
+           05  DD-ANNUAL-MAX              PIC 9(7)V99.
+           05  DD-FILLER                  PIC X(17).
+
+       FD  DIAGNOSIS-CODE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+       01  DIAGNOSIS-CODE-RECORD.
+           05  DX-DIAGNOSIS-CODE          PIC X(8).
+           05  DX-DIAGNOSIS-DESC          PIC X(50).
+           05  DX-FILLER                  PIC X(42).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  PATIENT-FILE-STATUS        PIC X(2).
@@ -131,12 +202,22 @@
                88  REPORT-FILE-SUCCESS    VALUE '00'.
            05  ERROR-FILE-STATUS          PIC X(2).
                88  ERROR-FILE-SUCCESS     VALUE '00'.
-               
+           05  EOB-FILE-STATUS            PIC X(2).
+               88  EOB-FILE-SUCCESS       VALUE '00'.
+           05  PROC-CLAIM-STATUS          PIC X(2).
+               88  PROC-CLAIM-SUCCESS     VALUE '00'.
+           05  DEDUCTIBLE-STATUS          PIC X(2).
+               88  DEDUCTIBLE-SUCCESS     VALUE '00'.
+           05  DIAG-FILE-STATUS           PIC X(2).
+               88  DIAG-FILE-SUCCESS      VALUE '00'.
+
        01  WS-COUNTERS.
            05  WS-CLAIMS-READ             PIC 9(7) VALUE ZEROES.
            05  WS-CLAIMS-PROCESSED        PIC 9(7) VALUE ZEROES.
            05  WS-CLAIMS-IN-ERROR         PIC 9(7) VALUE ZEROES.
            05  WS-PROC-CODE-IDX           PIC 9 VALUE 1.
+           05  WS-EOB-IDX                 PIC 9 VALUE 1.
+           05  WS-DIAG-CODE-IDX           PIC 9 VALUE 1.
            
        01  WS-CALCULATION-FIELDS.
            05  WS-TOTAL-ALLOWED           PIC 9(7)V99 VALUE ZEROES.
@@ -144,6 +225,12 @@
            05  WS-PATIENT-RESPONSIBILITY  PIC 9(7)V99 VALUE ZEROES.
            05  WS-PROCEDURE-ALLOWED       PIC 9(7)V99 VALUE ZEROES.
            05  WS-PROCEDURE-COVERED       PIC 9(7)V99 VALUE ZEROES.
+           05  WS-SECONDARY-COVERED       PIC 9(7)V99 VALUE ZEROES.
+           05  WS-REMAINING-OOP           PIC S9(7)V99 VALUE ZEROES.
+           05  WS-OOP-COVERED             PIC 9(7)V99 VALUE ZEROES.
+
+       01  WS-DEDUCTIBLE-CONSTANTS.
+           05  WS-OOP-ANNUAL-MAX          PIC 9(7)V99 VALUE 5000.00.
            
        01  WS-DATE-FIELDS.
            05  WS-CURRENT-DATE.
@@ -155,9 +242,16 @@
        01  WS-ERROR-FLAG                  PIC X VALUE 'N'.
            88  WS-ERROR-FOUND             VALUE 'Y'.
            88  WS-NO-ERROR                VALUE 'N'.
+
+       01  WS-EOB-PROC-TABLE.
+           05  WS-EOB-PROC-ENTRY          OCCURS 5 TIMES.
+               10  WS-EOB-PROC-CODE       PIC X(8).
+               10  WS-EOB-PROC-DESC       PIC X(50).
+               10  WS-EOB-PROC-ALLOWED    PIC 9(7)V99.
+               10  WS-EOB-PROC-COVERED    PIC 9(7)V99.
            
        01  WS-CLAIM-REPORT-HEADER1.
-           05  FILLER                     PIC X(20) VALUE 'HEALTHCARE CLAIMS REP'.
+           05  FILLER           PIC X(20) VALUE 'HEALTHCARE CLAIMS REP'.
            05  FILLER                     PIC X(3) VALUE 'ORT'.
            05  FILLER                     PIC X(45) VALUE SPACES.
            05  FILLER                     PIC X(5) VALUE 'DATE:'.
@@ -169,15 +263,15 @@
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  FILLER                     PIC X(10) VALUE 'PATIENT ID'.
            05  FILLER                     PIC X(3) VALUE SPACES.
-           05  FILLER                     PIC X(20) VALUE 'PATIENT NAME'.
+           05  FILLER                    PIC X(20) VALUE 'PATIENT NAME'.
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  FILLER                     PIC X(10) VALUE 'SERV DATE'.
            05  FILLER                     PIC X(3) VALUE SPACES.
-           05  FILLER                     PIC X(15) VALUE 'TOTAL ALLOWED'.
+           05  FILLER                   PIC X(15) VALUE 'TOTAL ALLOWED'.
            05  FILLER                     PIC X(3) VALUE SPACES.
-           05  FILLER                     PIC X(15) VALUE 'TOTAL COVERED'.
+           05  FILLER                   PIC X(15) VALUE 'TOTAL COVERED'.
            05  FILLER                     PIC X(3) VALUE SPACES.
-           05  FILLER                     PIC X(15) VALUE 'PATIENT RESP'.
+           05  FILLER                    PIC X(15) VALUE 'PATIENT RESP'.
            05  FILLER                     PIC X(17) VALUE SPACES.
            
        01  WS-CLAIM-REPORT-DETAIL.
@@ -197,7 +291,7 @@
            05  FILLER                     PIC X(17) VALUE SPACES.
            
        01  WS-ERROR-REPORT-HEADER1.
-           05  FILLER                     PIC X(20) VALUE 'CLAIMS ERROR REPORT'.
+           05  FILLER             PIC X(20) VALUE 'CLAIMS ERROR REPORT'.
            05  FILLER                     PIC X(45) VALUE SPACES.
            05  FILLER                     PIC X(5) VALUE 'DATE:'.
            05  WS-ERR-HEADER-DATE         PIC X(10).
@@ -208,7 +302,7 @@
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  FILLER                     PIC X(10) VALUE 'PATIENT ID'.
            05  FILLER                     PIC X(3) VALUE SPACES.
-           05  FILLER                     PIC X(50) VALUE 'ERROR DESCRIPTION'.
+           05  FILLER               PIC X(50) VALUE 'ERROR DESCRIPTION'.
            05  FILLER                     PIC X(54) VALUE SPACES.
            
        01  WS-ERROR-REPORT-DETAIL.
@@ -220,24 +314,76 @@
            05  FILLER                     PIC X(54) VALUE SPACES.
            
        01  WS-SUMMARY-REPORT.
-           05  FILLER                     PIC X(30) VALUE 'CLAIMS PROCESSING SUMMARY'.
+           05  FILLER       PIC X(30) VALUE 'CLAIMS PROCESSING SUMMARY'.
            05  FILLER                     PIC X(102) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL1.
-           05  FILLER                     PIC X(25) VALUE 'TOTAL CLAIMS READ:'.
+           05  FILLER              PIC X(25) VALUE 'TOTAL CLAIMS READ:'.
            05  WS-SUM-CLAIMS-READ         PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL2.
-           05  FILLER                     PIC X(25) VALUE 'CLAIMS PROCESSED:'.
+           05  FILLER               PIC X(25) VALUE 'CLAIMS PROCESSED:'.
            05  WS-SUM-CLAIMS-PROCESSED    PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL3.
-           05  FILLER                     PIC X(25) VALUE 'CLAIMS IN ERROR:'.
+           05  FILLER                PIC X(25) VALUE 'CLAIMS IN ERROR:'.
            05  WS-SUM-CLAIMS-ERROR        PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
-           
+
+       01  WS-EOB-HEADER1.
+           05  FILLER       PIC X(24) VALUE 'EXPLANATION OF BENEFITS'.
+           05  FILLER                     PIC X(44) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE 'DATE:'.
+           05  WS-EOB-HEADER-DATE         PIC X(10).
+           05  FILLER                     PIC X(49) VALUE SPACES.
+
+       01  WS-EOB-PATIENT-LINE.
+           05  FILLER                     PIC X(9) VALUE 'PATIENT: '.
+           05  WS-EOB-PATIENT-NAME        PIC X(36).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'CLAIM ID: '.
+           05  WS-EOB-CLAIM-ID            PIC X(12).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                    PIC X(11) VALUE 'SERV DATE: '.
+           05  WS-EOB-SERVICE-DATE        PIC X(10).
+           05  FILLER                     PIC X(38) VALUE SPACES.
+
+       01  WS-EOB-ADDRESS-LINE.
+           05  WS-EOB-ADDR-STREET         PIC X(30).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-EOB-ADDR-CITY           PIC X(20).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-EOB-ADDR-STATE          PIC X(2).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-EOB-ADDR-ZIP            PIC X(10).
+           05  FILLER                     PIC X(64) VALUE SPACES.
+
+       01  WS-EOB-PROC-DETAIL-LINE.
+           05  FILLER                     PIC X(4) VALUE SPACES.
+           05  WS-EOB-RPT-PROC-CODE       PIC X(8).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-EOB-RPT-PROC-DESC       PIC X(50).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(8) VALUE 'ALLOWED:'.
+           05  WS-EOB-RPT-ALLOWED         PIC $$$,$$9.99.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(8) VALUE 'COVERED:'.
+           05  WS-EOB-RPT-COVERED         PIC $$$,$$9.99.
+           05  FILLER                     PIC X(25) VALUE SPACES.
+
+       01  WS-EOB-SUMMARY-LINE.
+           05  FILLER              PIC X(15) VALUE 'TOTAL ALLOWED: '.
+           05  WS-EOB-SUM-ALLOWED         PIC $$$,$$9.99.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'TOTAL COVERED: '.
+           05  WS-EOB-SUM-COVERED         PIC $$$,$$9.99.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(9) VALUE 'YOU OWE: '.
+           05  WS-EOB-SUM-PATIENT-RESP    PIC $$$,$$9.99.
+           05  FILLER                     PIC X(57) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZATION
@@ -251,9 +397,13 @@
            OPEN INPUT PATIENT-MASTER-FILE
                       CLAIM-INPUT-FILE
                       PROCEDURE-CODE-FILE
+                      DIAGNOSIS-CODE-FILE
                 OUTPUT CLAIM-REPORT-FILE
                        ERROR-REPORT-FILE
-                       
+                       EOB-FILE
+                I-O    PROCESSED-CLAIMS-FILE
+                       DEDUCTIBLE-FILE
+
            IF NOT PATIENT-FILE-SUCCESS
               DISPLAY 'ERROR OPENING PATIENT FILE: ' PATIENT-FILE-STATUS
               PERFORM 3000-TERMINATION
@@ -281,12 +431,39 @@
            END-IF
            
            IF NOT ERROR-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING ERROR REPORT FILE: ' 
+              DISPLAY 'ERROR OPENING ERROR REPORT FILE: '
                       ERROR-FILE-STATUS
               PERFORM 3000-TERMINATION
               STOP RUN
            END-IF
-           
+
+           IF NOT EOB-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING EOB FILE: ' EOB-FILE-STATUS
+              PERFORM 3000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT PROC-CLAIM-SUCCESS
+              DISPLAY 'ERROR OPENING PROCESSED CLAIMS FILE: '
+                      PROC-CLAIM-STATUS
+              PERFORM 3000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT DEDUCTIBLE-SUCCESS
+              DISPLAY 'ERROR OPENING DEDUCTIBLE FILE: '
+                      DEDUCTIBLE-STATUS
+              PERFORM 3000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT DIAG-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING DIAGNOSIS CODE FILE: '
+                      DIAG-FILE-STATUS
+              PERFORM 3000-TERMINATION
+              STOP RUN
+           END-IF
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            
            MOVE WS-CURRENT-YEAR TO WS-FORMATTED-DATE(1:4)
@@ -297,11 +474,13 @@
            
            MOVE WS-FORMATTED-DATE TO WS-HEADER-DATE
            MOVE WS-FORMATTED-DATE TO WS-ERR-HEADER-DATE
-           
+           MOVE WS-FORMATTED-DATE TO WS-EOB-HEADER-DATE
+
            WRITE CLAIM-REPORT-RECORD FROM WS-CLAIM-REPORT-HEADER1
            WRITE CLAIM-REPORT-RECORD FROM WS-CLAIM-REPORT-HEADER2
            WRITE ERROR-REPORT-RECORD FROM WS-ERROR-REPORT-HEADER1
            WRITE ERROR-REPORT-RECORD FROM WS-ERROR-REPORT-HEADER2
+           WRITE EOB-RECORD FROM WS-EOB-HEADER1
            
            READ CLAIM-INPUT-FILE
                AT END SET CLAIM-IN-EOF TO TRUE
@@ -317,13 +496,19 @@
            MOVE ZEROES TO WS-TOTAL-ALLOWED
                           WS-TOTAL-COVERED
                           WS-PATIENT-RESPONSIBILITY
-           
+                          WS-SECONDARY-COVERED
+           MOVE SPACES TO WS-EOB-PROC-TABLE
+
            PERFORM 2100-VALIDATE-CLAIM
-           
+
            IF WS-NO-ERROR
               PERFORM 2200-PROCESS-PROCEDURES
               PERFORM 2300-CALCULATE-TOTALS
+              PERFORM 2350-COORDINATE-BENEFITS
+              PERFORM 2360-APPLY-DEDUCTIBLE-ACCUMULATOR
               PERFORM 2400-WRITE-CLAIM-REPORT
+              PERFORM 2500-WRITE-EOB-STATEMENT
+              PERFORM 2600-RECORD-PROCESSED-CLAIM
               ADD 1 TO WS-CLAIMS-PROCESSED
            ELSE
               ADD 1 TO WS-CLAIMS-IN-ERROR
@@ -339,8 +524,38 @@
            .
            
        2100-VALIDATE-CLAIM.
+           MOVE CI-CLAIM-ID TO PX-CLAIM-ID
+
+           READ PROCESSED-CLAIMS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE CI-CLAIM-ID TO WS-ERR-CLAIM-ID
+                   MOVE CI-PATIENT-ID TO WS-ERR-PATIENT-ID
+                   MOVE 'DUPLICATE CLAIM - ALREADY PROCESSED'
+                        TO WS-ERR-DESCRIPTION
+                   WRITE ERROR-REPORT-RECORD FROM WS-ERROR-REPORT-DETAIL
+           END-READ
+
+           MOVE CI-PATIENT-ID TO PX-PATIENT-ID
+           MOVE CI-SERVICE-DATE TO PX-SERVICE-DATE
+           MOVE CI-PROCEDURE-CODE(1) TO PX-PROC-CODE
+
+           READ PROCESSED-CLAIMS-FILE KEY IS PX-DUP-CHECK-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE CI-CLAIM-ID TO WS-ERR-CLAIM-ID
+                   MOVE CI-PATIENT-ID TO WS-ERR-PATIENT-ID
+                   MOVE 'DUPLICATE CLAIM - SAME PATIENT/DATE/PROCEDURE'
+                        TO WS-ERR-DESCRIPTION
+                   WRITE ERROR-REPORT-RECORD FROM WS-ERROR-REPORT-DETAIL
+           END-READ
+
            MOVE CI-PATIENT-ID TO PM-PATIENT-ID
-           
+
            READ PATIENT-MASTER-FILE
                INVALID KEY
                    MOVE 'Y' TO WS-ERROR-FLAG
@@ -380,11 +595,34 @@
                  MOVE 'Y' TO WS-ERROR-FLAG
                  MOVE CI-CLAIM-ID TO WS-ERR-CLAIM-ID
                  MOVE CI-PATIENT-ID TO WS-ERR-PATIENT-ID
-                 MOVE 'INVALID TOTAL CHARGE AMOUNT' TO WS-ERR-DESCRIPTION
+                MOVE 'INVALID TOTAL CHARGE AMOUNT' TO WS-ERR-DESCRIPTION
                  WRITE ERROR-REPORT-RECORD FROM WS-ERROR-REPORT-DETAIL
               END-IF
+
+              PERFORM 2160-VALIDATE-DIAGNOSIS-CODES
            END-IF
            .
+
+       2160-VALIDATE-DIAGNOSIS-CODES.
+           PERFORM VARYING WS-DIAG-CODE-IDX FROM 1 BY 1
+                   UNTIL WS-DIAG-CODE-IDX > 4
+              IF CI-DIAGNOSIS-CODE(WS-DIAG-CODE-IDX) NOT = SPACES
+                 MOVE CI-DIAGNOSIS-CODE(WS-DIAG-CODE-IDX)
+                      TO DX-DIAGNOSIS-CODE
+
+                 READ DIAGNOSIS-CODE-FILE
+                     INVALID KEY
+                         MOVE 'Y' TO WS-ERROR-FLAG
+                         MOVE CI-CLAIM-ID TO WS-ERR-CLAIM-ID
+                         MOVE CI-PATIENT-ID TO WS-ERR-PATIENT-ID
+                         MOVE 'INVALID DIAGNOSIS CODE'
+                              TO WS-ERR-DESCRIPTION
+                         WRITE ERROR-REPORT-RECORD
+                               FROM WS-ERROR-REPORT-DETAIL
+                 END-READ
+              END-IF
+           END-PERFORM
+           .
            
        2200-PROCESS-PROCEDURES.
            MOVE 1 TO WS-PROC-CODE-IDX
@@ -401,18 +639,27 @@
                          MOVE 'Y' TO WS-ERROR-FLAG
                          MOVE CI-CLAIM-ID TO WS-ERR-CLAIM-ID
                          MOVE CI-PATIENT-ID TO WS-ERR-PATIENT-ID
-                         MOVE 'INVALID PROCEDURE CODE' TO WS-ERR-DESCRIPTION
+                     MOVE 'INVALID PROCEDURE CODE' TO WS-ERR-DESCRIPTION
                          WRITE ERROR-REPORT-RECORD 
                                FROM WS-ERROR-REPORT-DETAIL
                  END-READ
                  
                  IF PROC-FILE-SUCCESS AND WS-NO-ERROR
                     COMPUTE WS-PROCEDURE-ALLOWED = PC-ALLOWED-AMOUNT
-                    COMPUTE WS-PROCEDURE-COVERED = 
-                            (PC-ALLOWED-AMOUNT * PC-COVERAGE-PERCENT) / 100
-                    
+                    COMPUTE WS-PROCEDURE-COVERED =
+                         (PC-ALLOWED-AMOUNT * PC-COVERAGE-PERCENT) / 100
+
                     ADD WS-PROCEDURE-ALLOWED TO WS-TOTAL-ALLOWED
                     ADD WS-PROCEDURE-COVERED TO WS-TOTAL-COVERED
+
+                    MOVE CI-PROCEDURE-CODE(WS-PROC-CODE-IDX)
+                         TO WS-EOB-PROC-CODE(WS-PROC-CODE-IDX)
+                    MOVE PC-PROCEDURE-DESC
+                         TO WS-EOB-PROC-DESC(WS-PROC-CODE-IDX)
+                    MOVE WS-PROCEDURE-ALLOWED
+                         TO WS-EOB-PROC-ALLOWED(WS-PROC-CODE-IDX)
+                    MOVE WS-PROCEDURE-COVERED
+                         TO WS-EOB-PROC-COVERED(WS-PROC-CODE-IDX)
                  END-IF
               END-IF
            END-PERFORM
@@ -426,7 +673,56 @@
               MOVE 0 TO WS-PATIENT-RESPONSIBILITY
            END-IF
            .
-           
+
+       2350-COORDINATE-BENEFITS.
+           IF PM-SECONDARY-INS-ID NOT = SPACES
+              COMPUTE WS-SECONDARY-COVERED =
+                      (WS-PATIENT-RESPONSIBILITY *
+                       PM-SECONDARY-COVER-PCT) / 100
+              ADD WS-SECONDARY-COVERED TO WS-TOTAL-COVERED
+              SUBTRACT WS-SECONDARY-COVERED
+                  FROM WS-PATIENT-RESPONSIBILITY
+           END-IF
+           .
+
+       2360-APPLY-DEDUCTIBLE-ACCUMULATOR.
+           MOVE CI-PATIENT-ID TO DD-PATIENT-ID
+
+           READ DEDUCTIBLE-FILE
+               INVALID KEY
+                   MOVE CI-PATIENT-ID TO DD-PATIENT-ID
+                   MOVE CI-SERV-YEAR TO DD-YEAR
+                   MOVE ZEROES TO DD-YTD-PATIENT-PAID
+                   MOVE WS-OOP-ANNUAL-MAX TO DD-ANNUAL-MAX
+                   WRITE DEDUCTIBLE-RECORD
+           END-READ
+
+           IF DEDUCTIBLE-SUCCESS AND DD-YEAR NOT = CI-SERV-YEAR
+              MOVE CI-SERV-YEAR TO DD-YEAR
+              MOVE ZEROES TO DD-YTD-PATIENT-PAID
+           END-IF
+
+           COMPUTE WS-REMAINING-OOP =
+                   DD-ANNUAL-MAX - DD-YTD-PATIENT-PAID
+           IF WS-REMAINING-OOP < 0
+              MOVE 0 TO WS-REMAINING-OOP
+           END-IF
+
+           IF WS-PATIENT-RESPONSIBILITY > WS-REMAINING-OOP
+              COMPUTE WS-OOP-COVERED =
+                      WS-PATIENT-RESPONSIBILITY - WS-REMAINING-OOP
+              ADD WS-OOP-COVERED TO WS-TOTAL-COVERED
+              MOVE WS-REMAINING-OOP TO WS-PATIENT-RESPONSIBILITY
+           END-IF
+
+           ADD WS-PATIENT-RESPONSIBILITY TO DD-YTD-PATIENT-PAID
+
+           REWRITE DEDUCTIBLE-RECORD
+               INVALID KEY
+                   WRITE DEDUCTIBLE-RECORD
+           END-REWRITE
+           .
+
        2400-WRITE-CLAIM-REPORT.
            MOVE CI-CLAIM-ID TO WS-RPT-CLAIM-ID
            MOVE CI-PATIENT-ID TO WS-RPT-PATIENT-ID
@@ -451,7 +747,55 @@
            
            WRITE CLAIM-REPORT-RECORD FROM WS-CLAIM-REPORT-DETAIL
            .
-           
+
+       2500-WRITE-EOB-STATEMENT.
+           MOVE CI-CLAIM-ID TO WS-EOB-CLAIM-ID
+           MOVE WS-RPT-PATIENT-NAME TO WS-EOB-PATIENT-NAME
+           MOVE WS-RPT-SERVICE-DATE TO WS-EOB-SERVICE-DATE
+           WRITE EOB-RECORD FROM WS-EOB-PATIENT-LINE
+
+           MOVE PM-STREET TO WS-EOB-ADDR-STREET
+           MOVE PM-CITY TO WS-EOB-ADDR-CITY
+           MOVE PM-STATE TO WS-EOB-ADDR-STATE
+           MOVE PM-ZIP-CODE TO WS-EOB-ADDR-ZIP
+           WRITE EOB-RECORD FROM WS-EOB-ADDRESS-LINE
+
+           PERFORM VARYING WS-EOB-IDX FROM 1 BY 1
+                   UNTIL WS-EOB-IDX > 5
+              IF WS-EOB-PROC-CODE(WS-EOB-IDX) NOT = SPACES
+                 MOVE WS-EOB-PROC-CODE(WS-EOB-IDX)
+                      TO WS-EOB-RPT-PROC-CODE
+                 MOVE WS-EOB-PROC-DESC(WS-EOB-IDX)
+                      TO WS-EOB-RPT-PROC-DESC
+                 MOVE WS-EOB-PROC-ALLOWED(WS-EOB-IDX)
+                      TO WS-EOB-RPT-ALLOWED
+                 MOVE WS-EOB-PROC-COVERED(WS-EOB-IDX)
+                      TO WS-EOB-RPT-COVERED
+                 WRITE EOB-RECORD FROM WS-EOB-PROC-DETAIL-LINE
+              END-IF
+           END-PERFORM
+
+           MOVE WS-TOTAL-ALLOWED TO WS-EOB-SUM-ALLOWED
+           MOVE WS-TOTAL-COVERED TO WS-EOB-SUM-COVERED
+           MOVE WS-PATIENT-RESPONSIBILITY TO WS-EOB-SUM-PATIENT-RESP
+           WRITE EOB-RECORD FROM WS-EOB-SUMMARY-LINE
+           WRITE EOB-RECORD FROM SPACES
+           .
+
+       2600-RECORD-PROCESSED-CLAIM.
+           MOVE CI-CLAIM-ID TO PX-CLAIM-ID
+           MOVE CI-PATIENT-ID TO PX-PATIENT-ID
+           MOVE CI-SERVICE-DATE TO PX-SERVICE-DATE
+           MOVE CI-PROCEDURE-CODE(1) TO PX-PROC-CODE
+           MOVE WS-CURRENT-DATE TO PX-PROCESSED-DATE
+
+           WRITE PROCESSED-CLAIMS-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR RECORDING PROCESSED CLAIM: '
+                           CI-CLAIM-ID
+           END-WRITE
+           .
+
        3000-TERMINATION.
            MOVE WS-CLAIMS-READ TO WS-SUM-CLAIMS-READ
            MOVE WS-CLAIMS-PROCESSED TO WS-SUM-CLAIMS-PROCESSED
@@ -468,4 +812,8 @@
                  PROCEDURE-CODE-FILE
                  CLAIM-REPORT-FILE
                  ERROR-REPORT-FILE
+                 EOB-FILE
+                 PROCESSED-CLAIMS-FILE
+                 DEDUCTIBLE-FILE
+                 DIAGNOSIS-CODE-FILE
            .
