@@ -32,22 +32,44 @@
                
            SELECT VEHICLE-MASTER-FILE ASSIGN TO VEHMAST
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS VM-VEHICLE-ID
                FILE STATUS IS VEHICLE-FILE-STATUS.
-               
+
+           SELECT SALES-HISTORY-FILE ASSIGN TO SALESHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SH-SALE-KEY
+               FILE STATUS IS SALES-HIST-STATUS.
+
            SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS TRANS-FILE-STATUS.
-               
+
            SELECT PARTS-REPORT-FILE ASSIGN TO PARTREPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS REPORT-FILE-STATUS.
-               
+
            SELECT BACKORDER-REPORT-FILE ASSIGN TO BACKREPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS BACKORD-FILE-STATUS.
 
+           SELECT FITMENT-REPORT-FILE ASSIGN TO FITREPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FITMENT-FILE-STATUS.
+
+           SELECT SUBSTITUTE-REPORT-FILE ASSIGN TO SUBSREPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SUBSTITUTE-FILE-STATUS.
+
+           SELECT WARRANTY-REPORT-FILE ASSIGN TO WARRREPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WARRANTY-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -111,7 +133,23 @@
            05  VM-TRIM-LEVEL              PIC X(10).
            05  VM-VIN-PATTERN             PIC X(17).
            05  VM-FILLER                  PIC X(32).
-           
+
+       FD  SALES-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 57 CHARACTERS.
+       01  SALES-HISTORY-RECORD.
+           05  SH-SALE-KEY.
+               10  SH-INVOICE-NUMBER      PIC X(10).
+               10  SH-PART-NUMBER         PIC X(15).
+           05  SH-SALE-DATE.
+               10  SH-SALE-YEAR           PIC 9(4).
+               10  SH-SALE-MONTH          PIC 9(2).
+               10  SH-SALE-DAY            PIC 9(2).
+           05  SH-QUANTITY-SOLD           PIC S9(5) COMP-3.
+           05  SH-CORE-CHARGE-QUANTITY    PIC S9(5) COMP-3.
+           05  SH-CORE-CHARGE-REFUNDED    PIC S9(5) COMP-3.
+           05  SH-FILLER                  PIC X(15).
+
        FD  TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 100 CHARACTERS.
@@ -122,6 +160,8 @@
                88  TR-RECEIPT             VALUE 'P'.
                88  TR-ADJUSTMENT          VALUE 'A'.
                88  TR-BACKORDER           VALUE 'B'.
+               88  TR-TRANSFER            VALUE 'T'.
+               88  TR-WARRANTY-CLAIM      VALUE 'W'.
            05  TR-PART-NUMBER             PIC X(15).
            05  TR-TRANSACTION-DATE.
                10  TR-TRANS-YEAR          PIC 9(4).
@@ -137,7 +177,8 @@
            05  TR-VEHICLE-ID              PIC X(17).
            05  TR-EMPLOYEE-ID             PIC X(8).
            05  TR-REASON-CODE             PIC X(3).
-           05  TR-FILLER                  PIC X(25).
+           05  TR-TO-WAREHOUSE            PIC X(3).
+           05  TR-FILLER                  PIC X(22).
            
        FD  PARTS-REPORT-FILE
            LABEL RECORDS ARE STANDARD
@@ -148,7 +189,28 @@
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 132 CHARACTERS.
        01  BACKORDER-REPORT-RECORD        PIC X(132).
-       
+
+       FD  FITMENT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  FITMENT-REPORT-RECORD          PIC X(132).
+
+       FD  SUBSTITUTE-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SUBSTITUTE-REPORT-RECORD       PIC X(132).
+
+       FD  WARRANTY-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  WARRANTY-REPORT-RECORD         PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 7 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CP-TRANS-COUNT             PIC 9(7).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  PARTS-FILE-STATUS          PIC X(2).
@@ -156,6 +218,8 @@
                88  PARTS-REC-NOT-FOUND    VALUE '23'.
            05  VEHICLE-FILE-STATUS        PIC X(2).
                88  VEHICLE-FILE-SUCCESS   VALUE '00'.
+           05  SALES-HIST-STATUS          PIC X(2).
+               88  SALES-HIST-SUCCESS     VALUE '00'.
            05  TRANS-FILE-STATUS          PIC X(2).
                88  TRANS-FILE-SUCCESS     VALUE '00'.
                88  TRANS-FILE-EOF         VALUE '10'.
@@ -163,34 +227,74 @@
                88  REPORT-FILE-SUCCESS    VALUE '00'.
            05  BACKORD-FILE-STATUS        PIC X(2).
                88  BACKORD-FILE-SUCCESS   VALUE '00'.
-               
+           05  FITMENT-FILE-STATUS        PIC X(2).
+               88  FITMENT-FILE-SUCCESS   VALUE '00'.
+           05  SUBSTITUTE-FILE-STATUS     PIC X(2).
+               88  SUBSTITUTE-FILE-SUCCESS VALUE '00'.
+           05  WARRANTY-FILE-STATUS       PIC X(2).
+               88  WARRANTY-FILE-SUCCESS  VALUE '00'.
+           05  CHECKPOINT-FILE-STATUS     PIC X(2).
+               88  CHECKPOINT-FILE-SUCCESS VALUE '00'.
+
        01  WS-COUNTERS.
            05  WS-TRANS-READ              PIC 9(7) VALUE ZEROES.
            05  WS-TRANS-PROCESSED         PIC 9(7) VALUE ZEROES.
            05  WS-TRANS-ERRORS            PIC 9(7) VALUE ZEROES.
            05  WS-BACKORDERS              PIC 9(5) VALUE ZEROES.
            05  WS-PARTS-BELOW-REORDER     PIC 9(5) VALUE ZEROES.
-           
+           05  WS-VEHICLES-SCANNED        PIC 9(5) VALUE ZEROES.
+           05  WS-FITMENT-MATCHES         PIC 9(5) VALUE ZEROES.
+           05  WS-APP-IDX                 PIC 9 VALUE 1.
+           05  WS-SUBSTITUTE-GROUPS       PIC 9(5) VALUE ZEROES.
+           05  WS-SUBSTITUTE-PARTS        PIC 9(5) VALUE ZEROES.
+           05  WS-WAREHOUSE-TRANSFERS     PIC 9(5) VALUE ZEROES.
+           05  WS-WARRANTY-CLAIMS-VALID   PIC 9(5) VALUE ZEROES.
+           05  WS-WARRANTY-CLAIMS-DENIED  PIC 9(5) VALUE ZEROES.
+           05  WS-TRANS-DISPOSED          PIC 9(7) VALUE ZEROES.
+
        01  WS-CALCULATION-FIELDS.
            05  WS-NEW-QUANTITY            PIC S9(5) VALUE ZEROES.
            05  WS-AVAILABLE-QUANTITY      PIC S9(5) VALUE ZEROES.
            05  WS-INVENTORY-VALUE         PIC S9(9)V99 VALUE ZEROES.
            05  WS-SALE-AMOUNT             PIC S9(7)V99 VALUE ZEROES.
-           
+           05  WS-CORE-CHARGE-AMOUNT      PIC S9(7)V99 VALUE ZEROES.
+           05  WS-CORE-CHARGES-BILLED     PIC S9(9)V99 VALUE ZEROES.
+           05  WS-CORE-REFUNDS-TOTAL      PIC S9(9)V99 VALUE ZEROES.
+           05  WS-CORE-REFUND-ELIGIBLE    PIC S9(5) VALUE ZEROES.
+           05  WS-CORE-REFUND-QUANTITY    PIC S9(5) VALUE ZEROES.
+           05  WS-ELAPSED-MONTHS          PIC S9(5) VALUE ZEROES.
+
        01  WS-DATE-FIELDS.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR        PIC 9(4).
                10  WS-CURRENT-MONTH       PIC 9(2).
                10  WS-CURRENT-DAY         PIC 9(2).
            05  WS-FORMATTED-DATE          PIC X(10).
-           
+
+       01  WS-PREV-INTERCHANGE-NUMBER     PIC X(15) VALUE SPACES.
+
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(5) VALUE 50.
+           05  WS-RESTART-SKIP-COUNT      PIC 9(7) VALUE ZEROES.
+           05  WS-CHECKPOINT-QUOTIENT     PIC 9(7) VALUE ZEROES.
+           05  WS-CHECKPOINT-REMAINDER    PIC 9(5) VALUE ZEROES.
+
        01  WS-ERROR-FLAG                  PIC X VALUE 'N'.
            88  WS-ERROR-FOUND             VALUE 'Y'.
            88  WS-NO-ERROR                VALUE 'N'.
-           
+
+       01  WS-FITMENT-MATCH-FLAG          PIC X VALUE 'N'.
+           88  WS-FITMENT-MATCH           VALUE 'Y'.
+           88  WS-FITMENT-NO-MATCH        VALUE 'N'.
+
+       01  WS-RESTART-FLAG                PIC X VALUE 'N'.
+           88  WS-RESTART-RUN             VALUE 'Y'.
+           88  WS-FRESH-RUN               VALUE 'N'.
+
+
        01  WS-PARTS-HEADER1.
-           05  FILLER                     PIC X(30) VALUE 
-                                          'AUTOMOTIVE PARTS INVENTORY REPORT'.
+           05  FILLER                     PIC X(30) VALUE
+                                   'AUTOMOTIVE PARTS INVENTORY REPORT'.
            05  FILLER                     PIC X(40) VALUE SPACES.
            05  FILLER                     PIC X(5) VALUE 'DATE:'.
            05  WS-HEADER-DATE             PIC X(10).
@@ -209,7 +313,7 @@
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  FILLER                     PIC X(10) VALUE 'AVAILABLE'.
            05  FILLER                     PIC X(3) VALUE SPACES.
-           05  FILLER                     PIC X(12) VALUE 'RETAIL PRICE'.
+           05  FILLER                    PIC X(12) VALUE 'RETAIL PRICE'.
            05  FILLER                     PIC X(27) VALUE SPACES.
            
        01  WS-PARTS-DETAIL.
@@ -229,8 +333,8 @@
            05  FILLER                     PIC X(27) VALUE SPACES.
            
        01  WS-BACKORDER-HEADER1.
-           05  FILLER                     PIC X(30) VALUE 
-                                          'AUTOMOTIVE PARTS BACKORDER REPORT'.
+           05  FILLER                     PIC X(30) VALUE
+                                   'AUTOMOTIVE PARTS BACKORDER REPORT'.
            05  FILLER                     PIC X(40) VALUE SPACES.
            05  FILLER                     PIC X(5) VALUE 'DATE:'.
            05  WS-BO-HEADER-DATE          PIC X(10).
@@ -263,7 +367,111 @@
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  WS-BO-VEHICLE-ID           PIC X(17).
            05  FILLER                     PIC X(35) VALUE SPACES.
-           
+
+       01  WS-WARRANTY-HEADER1.
+           05  FILLER                     PIC X(30) VALUE
+                                   'WARRANTY CLAIMS REPORT'.
+           05  FILLER                     PIC X(40) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE 'DATE:'.
+           05  WS-WAR-HEADER-DATE         PIC X(10).
+           05  FILLER                     PIC X(47) VALUE SPACES.
+
+       01  WS-WARRANTY-HEADER2.
+           05  FILLER                     PIC X(15) VALUE 'PART NUMBER'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'INVOICE'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'QUANTITY'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'STATUS'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(20) VALUE 'REASON'.
+           05  FILLER                     PIC X(55) VALUE SPACES.
+
+       01  WS-WARRANTY-DETAIL.
+           05  WS-WAR-PART-NUMBER         PIC X(15).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-WAR-INVOICE             PIC X(10).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-WAR-QUANTITY            PIC Z(4)9.
+           05  FILLER                     PIC X(8) VALUE SPACES.
+           05  WS-WAR-STATUS              PIC X(10).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-WAR-REASON              PIC X(20).
+           05  FILLER                     PIC X(55) VALUE SPACES.
+
+       01  WS-FITMENT-HEADER1.
+           05  FILLER                     PIC X(30) VALUE
+                                   'VEHICLE-TO-PARTS FITMENT REPORT'.
+           05  FILLER                     PIC X(40) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE 'DATE:'.
+           05  WS-FIT-HEADER-DATE         PIC X(10).
+           05  FILLER                     PIC X(47) VALUE SPACES.
+
+       01  WS-FITMENT-VEHICLE-LINE.
+           05  FILLER                     PIC X(11) VALUE 'VEHICLE ID:'.
+           05  WS-FIT-VEHICLE-ID          PIC X(17).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-FIT-VEHICLE-MAKE        PIC X(15).
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  WS-FIT-VEHICLE-MODEL       PIC X(20).
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  WS-FIT-VEHICLE-YEAR        PIC 9(4).
+           05  FILLER                     PIC X(59) VALUE SPACES.
+
+       01  WS-FITMENT-HEADER2.
+           05  FILLER                     PIC X(5) VALUE SPACES.
+           05  FILLER                     PIC X(15) VALUE 'PART NUMBER'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(20) VALUE 'DESCRIPTION'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'CATEGORY'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'ON HAND'.
+           05  FILLER                     PIC X(63) VALUE SPACES.
+
+       01  WS-FITMENT-DETAIL.
+           05  FILLER                     PIC X(5) VALUE SPACES.
+           05  WS-FIT-PART-NUMBER         PIC X(15).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-FIT-DESCRIPTION         PIC X(20).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-FIT-CATEGORY            PIC X(10).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-FIT-ON-HAND             PIC Z(4)9.
+           05  FILLER                     PIC X(58) VALUE SPACES.
+
+       01  WS-FITMENT-NONE-LINE.
+           05  FILLER                     PIC X(5) VALUE SPACES.
+           05  FILLER                     PIC X(30) VALUE
+                                          'NO FITTING PARTS FOUND'.
+           05  FILLER                     PIC X(97) VALUE SPACES.
+
+       01  WS-SUBSTITUTE-HEADER1.
+           05  FILLER                     PIC X(30) VALUE
+                                   'CONSOLIDATED SUBSTITUTE PARTS'.
+           05  FILLER                     PIC X(40) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE 'DATE:'.
+           05  WS-SUBS-HEADER-DATE        PIC X(10).
+           05  FILLER                     PIC X(47) VALUE SPACES.
+
+       01  WS-SUBSTITUTE-GROUP-HEADER.
+           05  FILLER                     PIC X(18) VALUE
+                                          'INTERCHANGE NUMBER:'.
+           05  WS-SUBS-INTERCHANGE        PIC X(15).
+           05  FILLER                     PIC X(99) VALUE SPACES.
+
+       01  WS-SUBSTITUTE-DETAIL.
+           05  FILLER                     PIC X(5) VALUE SPACES.
+           05  WS-SUBS-PART-NUMBER        PIC X(15).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SUBS-DESCRIPTION        PIC X(25).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SUBS-MANUFACTURER       PIC X(20).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SUBS-ON-HAND            PIC Z(4)9.
+           05  FILLER                     PIC X(53) VALUE SPACES.
+
        01  WS-SUMMARY-REPORT.
            05  FILLER                     PIC X(30) 
                                           VALUE 'PROCESSING SUMMARY'.
@@ -294,86 +502,238 @@
            05  FILLER                     PIC X(100) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL5.
-           05  FILLER                     PIC X(25) VALUE 
+           05  FILLER                     PIC X(25) VALUE
                                           'PARTS BELOW REORDER:'.
            05  WS-SUM-BELOW-REORDER       PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
-           
+
+       01  WS-SUMMARY-DETAIL6.
+           05  FILLER                     PIC X(25) VALUE
+                                          'VEHICLES SCANNED:'.
+           05  WS-SUM-VEHICLES-SCANNED    PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL7.
+           05  FILLER                     PIC X(25) VALUE
+                                          'FITMENT MATCHES FOUND:'.
+           05  WS-SUM-FITMENT-MATCHES     PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL8.
+           05  FILLER                     PIC X(25) VALUE
+                                          'CORE CHARGES BILLED:'.
+           05  WS-SUM-CORE-CHARGES        PIC $$$,$$$,$$9.99-.
+           05  FILLER                     PIC X(93) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL9.
+           05  FILLER                     PIC X(25) VALUE
+                                          'CORE REFUNDS ISSUED:'.
+           05  WS-SUM-CORE-REFUNDS        PIC $$$,$$$,$$9.99-.
+           05  FILLER                     PIC X(93) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL10.
+           05  FILLER                     PIC X(25) VALUE
+                                          'SUBSTITUTE GROUPS FOUND:'.
+           05  WS-SUM-SUBSTITUTE-GROUPS   PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL11.
+           05  FILLER                     PIC X(25) VALUE
+                                          'SUBSTITUTE PARTS LISTED:'.
+           05  WS-SUM-SUBSTITUTE-PARTS    PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL12.
+           05  FILLER                     PIC X(25) VALUE
+                                          'WAREHOUSE TRANSFERS:'.
+           05  WS-SUM-WAREHOUSE-TRANSFERS PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL13.
+           05  FILLER                     PIC X(25) VALUE
+                                          'WARRANTY CLAIMS HONORED:'.
+           05  WS-SUM-WARRANTY-VALID      PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL14.
+           05  FILLER                     PIC X(25) VALUE
+                                          'WARRANTY CLAIMS DENIED:'.
+           05  WS-SUM-WARRANTY-DENIED     PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZATION
            PERFORM 2000-PROCESS-TRANSACTIONS
                UNTIL TRANS-FILE-EOF
            PERFORM 3000-GENERATE-PARTS-REPORT
+           PERFORM 3500-GENERATE-FITMENT-REPORT
+           PERFORM 3800-GENERATE-SUBSTITUTE-REPORT
            PERFORM 4000-TERMINATION
            STOP RUN
            .
            
        1000-INITIALIZATION.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CHECKPOINT-FILE-SUCCESS
+              READ CHECKPOINT-FILE
+                  AT END MOVE ZEROES TO CP-TRANS-COUNT
+              END-READ
+              MOVE CP-TRANS-COUNT TO WS-RESTART-SKIP-COUNT
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              MOVE ZEROES TO WS-RESTART-SKIP-COUNT
+           END-IF
+
+           IF WS-RESTART-SKIP-COUNT > 0
+              SET WS-RESTART-RUN TO TRUE
+           ELSE
+              SET WS-FRESH-RUN TO TRUE
+           END-IF
+
            OPEN INPUT TRANSACTION-FILE
                       VEHICLE-MASTER-FILE
                 I-O   PARTS-MASTER-FILE
+                      SALES-HISTORY-FILE
                 OUTPUT PARTS-REPORT-FILE
-                       BACKORDER-REPORT-FILE
-                       
+                       FITMENT-REPORT-FILE
+                       SUBSTITUTE-REPORT-FILE
+
+           IF WS-RESTART-RUN
+              OPEN EXTEND BACKORDER-REPORT-FILE
+              OPEN EXTEND WARRANTY-REPORT-FILE
+           ELSE
+              OPEN OUTPUT BACKORDER-REPORT-FILE
+              OPEN OUTPUT WARRANTY-REPORT-FILE
+           END-IF
+
            IF NOT PARTS-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING PARTS MASTER FILE: ' 
+              DISPLAY 'ERROR OPENING PARTS MASTER FILE: '
                       PARTS-FILE-STATUS
               PERFORM 4000-TERMINATION
               STOP RUN
            END-IF
-           
+
            IF NOT VEHICLE-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING VEHICLE MASTER FILE: ' 
+              DISPLAY 'ERROR OPENING VEHICLE MASTER FILE: '
                       VEHICLE-FILE-STATUS
               PERFORM 4000-TERMINATION
               STOP RUN
            END-IF
-           
+
+           IF NOT SALES-HIST-SUCCESS
+              DISPLAY 'ERROR OPENING SALES HISTORY FILE: '
+                      SALES-HIST-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
            IF NOT TRANS-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING TRANSACTION FILE: ' 
+              DISPLAY 'ERROR OPENING TRANSACTION FILE: '
                       TRANS-FILE-STATUS
               PERFORM 4000-TERMINATION
               STOP RUN
            END-IF
-           
+
            IF NOT REPORT-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING PARTS REPORT FILE: ' 
+              DISPLAY 'ERROR OPENING PARTS REPORT FILE: '
                       REPORT-FILE-STATUS
               PERFORM 4000-TERMINATION
               STOP RUN
            END-IF
-           
+
            IF NOT BACKORD-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING BACKORDER REPORT FILE: ' 
+              DISPLAY 'ERROR OPENING BACKORDER REPORT FILE: '
                       BACKORD-FILE-STATUS
               PERFORM 4000-TERMINATION
               STOP RUN
            END-IF
-           
+
+           IF NOT FITMENT-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING FITMENT REPORT FILE: '
+                      FITMENT-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT SUBSTITUTE-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING SUBSTITUTE REPORT FILE: '
+                      SUBSTITUTE-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT WARRANTY-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING WARRANTY REPORT FILE: '
+                      WARRANTY-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
-           
+
            MOVE WS-CURRENT-YEAR TO WS-FORMATTED-DATE(1:4)
            MOVE '-' TO WS-FORMATTED-DATE(5:1)
            MOVE WS-CURRENT-MONTH TO WS-FORMATTED-DATE(6:2)
            MOVE '-' TO WS-FORMATTED-DATE(8:1)
            MOVE WS-CURRENT-DAY TO WS-FORMATTED-DATE(9:2)
-           
+
            MOVE WS-FORMATTED-DATE TO WS-HEADER-DATE
            MOVE WS-FORMATTED-DATE TO WS-BO-HEADER-DATE
-           
-           WRITE BACKORDER-REPORT-RECORD FROM WS-BACKORDER-HEADER1
-           WRITE BACKORDER-REPORT-RECORD FROM WS-BACKORDER-HEADER2
-           
+           MOVE WS-FORMATTED-DATE TO WS-FIT-HEADER-DATE
+           MOVE WS-FORMATTED-DATE TO WS-SUBS-HEADER-DATE
+           MOVE WS-FORMATTED-DATE TO WS-WAR-HEADER-DATE
+
+           IF WS-FRESH-RUN
+              WRITE BACKORDER-REPORT-RECORD FROM WS-BACKORDER-HEADER1
+              WRITE BACKORDER-REPORT-RECORD FROM WS-BACKORDER-HEADER2
+              WRITE WARRANTY-REPORT-RECORD FROM WS-WARRANTY-HEADER1
+              WRITE WARRANTY-REPORT-RECORD FROM WS-WARRANTY-HEADER2
+           END-IF
+
+           IF WS-RESTART-RUN
+              DISPLAY 'RESTARTING TRANSACTION PASS AFTER RECORD: '
+                      WS-RESTART-SKIP-COUNT
+              PERFORM 1800-SKIP-ONE-TRANSACTION
+                      WS-RESTART-SKIP-COUNT TIMES
+           END-IF
+
            READ TRANSACTION-FILE
                AT END SET TRANS-FILE-EOF TO TRUE
            END-READ
-           
+
            IF TRANS-FILE-SUCCESS
               ADD 1 TO WS-TRANS-READ
            END-IF
            .
-           
+
+       1800-SKIP-ONE-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END SET TRANS-FILE-EOF TO TRUE
+           END-READ
+
+           IF TRANS-FILE-SUCCESS
+              ADD 1 TO WS-TRANS-READ
+           END-IF
+           .
+
+       1900-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           IF NOT CHECKPOINT-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                      CHECKPOINT-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
+           MOVE WS-TRANS-DISPOSED TO CP-TRANS-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
        2000-PROCESS-TRANSACTIONS.
            MOVE 'N' TO WS-ERROR-FLAG
            
@@ -407,18 +767,29 @@
                                  COMPUTE WS-SALE-AMOUNT = 
                                          TR-QUANTITY * PM-DEALER-PRICE
                              WHEN TR-WHOLESALE
-                                 COMPUTE WS-SALE-AMOUNT = 
-                                         TR-QUANTITY * PM-COST-PRICE * 1.15
+                                 COMPUTE WS-SALE-AMOUNT =
+                                    TR-QUANTITY * PM-COST-PRICE * 1.15
                          END-EVALUATE
                          
+                         IF PM-CORE-CHARGE > 0
+                            COMPUTE WS-CORE-CHARGE-AMOUNT =
+                                    TR-QUANTITY * PM-CORE-CHARGE
+                            ADD WS-CORE-CHARGE-AMOUNT TO WS-SALE-AMOUNT
+                            ADD WS-CORE-CHARGE-AMOUNT
+                                TO WS-CORE-CHARGES-BILLED
+                         END-IF
+
                          ADD TR-QUANTITY TO PM-YTD-SALES-QUANTITY
                          ADD WS-SALE-AMOUNT TO PM-YTD-SALES-AMOUNT
                          MOVE TR-TRANSACTION-DATE TO PM-LAST-SALE-DATE
+
+                         PERFORM 2200-WRITE-SALES-HISTORY
                       END-IF
-                      
+
                   WHEN TR-RETURN
                       ADD TR-QUANTITY TO PM-QUANTITY-ON-HAND
-                      
+                      PERFORM 2300-PROCESS-CORE-REFUND
+
                   WHEN TR-RECEIPT
                       ADD TR-QUANTITY TO PM-QUANTITY-ON-HAND
                       
@@ -430,6 +801,18 @@
                       
                   WHEN TR-ADJUSTMENT
                       ADD TR-QUANTITY TO PM-QUANTITY-ON-HAND
+
+                  WHEN TR-TRANSFER
+                      IF TR-QUANTITY NOT = PM-QUANTITY-ON-HAND
+                         MOVE 'Y' TO WS-ERROR-FLAG
+                         ADD 1 TO WS-TRANS-ERRORS
+                      ELSE
+                         MOVE TR-TO-WAREHOUSE TO PM-WAREHOUSE
+                         ADD 1 TO WS-WAREHOUSE-TRANSFERS
+                      END-IF
+
+                  WHEN TR-WARRANTY-CLAIM
+                      PERFORM 2400-VALIDATE-WARRANTY-CLAIM
               END-EVALUATE
               
               IF WS-NO-ERROR
@@ -439,16 +822,25 @@
            ELSE
               ADD 1 TO WS-TRANS-ERRORS
            END-IF
-           
+
+           ADD 1 TO WS-TRANS-DISPOSED
+
            READ TRANSACTION-FILE
                AT END SET TRANS-FILE-EOF TO TRUE
            END-READ
-           
+
            IF TRANS-FILE-SUCCESS
               ADD 1 TO WS-TRANS-READ
            END-IF
+
+           DIVIDE WS-TRANS-DISPOSED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+              PERFORM 1900-WRITE-CHECKPOINT
+           END-IF
            .
-           
+
        2100-CREATE-BACKORDER.
            MOVE PM-PART-NUMBER TO WS-BO-PART-NUMBER
            MOVE PM-PART-DESCRIPTION(1:20) TO WS-BO-DESCRIPTION
@@ -469,7 +861,120 @@
            ADD 1 TO WS-BACKORDERS
            ADD 1 TO WS-TRANS-PROCESSED
            .
-           
+
+       2200-WRITE-SALES-HISTORY.
+           MOVE TR-INVOICE-NUMBER TO SH-INVOICE-NUMBER
+           MOVE TR-PART-NUMBER TO SH-PART-NUMBER
+
+           READ SALES-HISTORY-FILE
+               INVALID KEY
+                   MOVE TR-TRANSACTION-DATE TO SH-SALE-DATE
+                   MOVE TR-QUANTITY TO SH-QUANTITY-SOLD
+                   MOVE ZEROES TO SH-CORE-CHARGE-REFUNDED
+                   IF PM-CORE-CHARGE > 0
+                      MOVE TR-QUANTITY TO SH-CORE-CHARGE-QUANTITY
+                   ELSE
+                      MOVE ZEROES TO SH-CORE-CHARGE-QUANTITY
+                   END-IF
+                   MOVE SPACES TO SH-FILLER
+                   WRITE SALES-HISTORY-RECORD
+               NOT INVALID KEY
+                   MOVE TR-TRANSACTION-DATE TO SH-SALE-DATE
+                   ADD TR-QUANTITY TO SH-QUANTITY-SOLD
+                   IF PM-CORE-CHARGE > 0
+                      ADD TR-QUANTITY TO SH-CORE-CHARGE-QUANTITY
+                   END-IF
+                   REWRITE SALES-HISTORY-RECORD
+           END-READ
+           .
+
+       2300-PROCESS-CORE-REFUND.
+           MOVE TR-INVOICE-NUMBER TO SH-INVOICE-NUMBER
+           MOVE TR-PART-NUMBER TO SH-PART-NUMBER
+
+           READ SALES-HISTORY-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   COMPUTE WS-CORE-REFUND-ELIGIBLE =
+                           SH-CORE-CHARGE-QUANTITY -
+                           SH-CORE-CHARGE-REFUNDED
+
+                   IF WS-CORE-REFUND-ELIGIBLE > 0
+                      AND PM-CORE-CHARGE > 0
+                      IF TR-QUANTITY < WS-CORE-REFUND-ELIGIBLE
+                         MOVE TR-QUANTITY TO WS-CORE-REFUND-QUANTITY
+                      ELSE
+                         MOVE WS-CORE-REFUND-ELIGIBLE
+                              TO WS-CORE-REFUND-QUANTITY
+                      END-IF
+
+                      COMPUTE WS-CORE-CHARGE-AMOUNT =
+                              WS-CORE-REFUND-QUANTITY * PM-CORE-CHARGE
+                      ADD WS-CORE-CHARGE-AMOUNT
+                          TO WS-CORE-REFUNDS-TOTAL
+                      ADD WS-CORE-REFUND-QUANTITY
+                          TO SH-CORE-CHARGE-REFUNDED
+                      REWRITE SALES-HISTORY-RECORD
+                   END-IF
+           END-READ
+           .
+
+       2400-VALIDATE-WARRANTY-CLAIM.
+           MOVE TR-INVOICE-NUMBER TO SH-INVOICE-NUMBER
+           MOVE TR-PART-NUMBER TO SH-PART-NUMBER
+
+           READ SALES-HISTORY-FILE
+               INVALID KEY
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   ADD 1 TO WS-TRANS-ERRORS
+                   ADD 1 TO WS-WARRANTY-CLAIMS-DENIED
+                   MOVE 'NO SALE ON INVOICE' TO WS-WAR-REASON
+                   PERFORM 2500-WRITE-WARRANTY-LINE
+               NOT INVALID KEY
+                   COMPUTE WS-ELAPSED-MONTHS =
+                      (TR-TRANS-YEAR - SH-SALE-YEAR) * 12 +
+                      (TR-TRANS-MONTH - SH-SALE-MONTH)
+
+                   IF WS-ELAPSED-MONTHS > PM-WARRANTY-MONTHS
+                      OR WS-ELAPSED-MONTHS < 0
+                      MOVE 'Y' TO WS-ERROR-FLAG
+                      ADD 1 TO WS-TRANS-ERRORS
+                      ADD 1 TO WS-WARRANTY-CLAIMS-DENIED
+                      MOVE 'OUT OF WARRANTY PERIOD' TO WS-WAR-REASON
+                      PERFORM 2500-WRITE-WARRANTY-LINE
+                   ELSE
+                      IF TR-QUANTITY > PM-QUANTITY-ON-HAND
+                         MOVE 'Y' TO WS-ERROR-FLAG
+                         ADD 1 TO WS-TRANS-ERRORS
+                         ADD 1 TO WS-WARRANTY-CLAIMS-DENIED
+                         MOVE 'INSUFFICIENT STOCK' TO WS-WAR-REASON
+                         PERFORM 2500-WRITE-WARRANTY-LINE
+                      ELSE
+                         SUBTRACT TR-QUANTITY
+                                  FROM PM-QUANTITY-ON-HAND
+                         ADD 1 TO WS-WARRANTY-CLAIMS-VALID
+                         MOVE 'CLAIM HONORED' TO WS-WAR-REASON
+                         PERFORM 2500-WRITE-WARRANTY-LINE
+                      END-IF
+                   END-IF
+           END-READ
+           .
+
+       2500-WRITE-WARRANTY-LINE.
+           MOVE TR-PART-NUMBER TO WS-WAR-PART-NUMBER
+           MOVE TR-INVOICE-NUMBER TO WS-WAR-INVOICE
+           MOVE TR-QUANTITY TO WS-WAR-QUANTITY
+
+           IF WS-ERROR-FOUND
+              MOVE 'DENIED' TO WS-WAR-STATUS
+           ELSE
+              MOVE 'HONORED' TO WS-WAR-STATUS
+           END-IF
+
+           WRITE WARRANTY-REPORT-RECORD FROM WS-WARRANTY-DETAIL
+           .
+
        3000-GENERATE-PARTS-REPORT.
            MOVE ZEROES TO WS-PARTS-BELOW-REORDER
            
@@ -509,14 +1014,146 @@
               END-READ
            END-PERFORM
            .
-           
+
+       3500-GENERATE-FITMENT-REPORT.
+           WRITE FITMENT-REPORT-RECORD FROM WS-FITMENT-HEADER1
+
+           MOVE LOW-VALUES TO VM-VEHICLE-ID
+
+           START VEHICLE-MASTER-FILE KEY >= VM-VEHICLE-ID
+
+           READ VEHICLE-MASTER-FILE NEXT
+               AT END MOVE HIGH-VALUES TO VM-VEHICLE-ID
+           END-READ
+
+           PERFORM UNTIL VM-VEHICLE-ID = HIGH-VALUES
+              ADD 1 TO WS-VEHICLES-SCANNED
+
+              MOVE VM-VEHICLE-ID TO WS-FIT-VEHICLE-ID
+              MOVE VM-MAKE TO WS-FIT-VEHICLE-MAKE
+              MOVE VM-MODEL TO WS-FIT-VEHICLE-MODEL
+              MOVE VM-YEAR TO WS-FIT-VEHICLE-YEAR
+
+              WRITE FITMENT-REPORT-RECORD FROM WS-FITMENT-VEHICLE-LINE
+              WRITE FITMENT-REPORT-RECORD FROM WS-FITMENT-HEADER2
+
+              PERFORM 3600-FIND-FITTING-PARTS
+
+              READ VEHICLE-MASTER-FILE NEXT
+                  AT END MOVE HIGH-VALUES TO VM-VEHICLE-ID
+              END-READ
+           END-PERFORM
+           .
+
+       3600-FIND-FITTING-PARTS.
+           MOVE 'N' TO WS-FITMENT-MATCH-FLAG
+
+           MOVE LOW-VALUES TO PM-PART-NUMBER
+
+           START PARTS-MASTER-FILE KEY >= PM-PART-NUMBER
+
+           READ PARTS-MASTER-FILE NEXT
+               AT END MOVE HIGH-VALUES TO PM-PART-NUMBER
+           END-READ
+
+           PERFORM UNTIL PM-PART-NUMBER = HIGH-VALUES
+              PERFORM 3700-CHECK-VEHICLE-APPLICATION
+
+              READ PARTS-MASTER-FILE NEXT
+                  AT END MOVE HIGH-VALUES TO PM-PART-NUMBER
+              END-READ
+           END-PERFORM
+
+           IF WS-FITMENT-NO-MATCH
+              WRITE FITMENT-REPORT-RECORD FROM WS-FITMENT-NONE-LINE
+           END-IF
+           .
+
+       3700-CHECK-VEHICLE-APPLICATION.
+           MOVE 1 TO WS-APP-IDX
+
+           PERFORM VARYING WS-APP-IDX FROM 1 BY 1
+                   UNTIL WS-APP-IDX > 5
+              IF PM-VEHICLE-MAKE(WS-APP-IDX) = VM-MAKE(1:10)
+                 AND PM-VEHICLE-MODEL(WS-APP-IDX) = VM-MODEL(1:10)
+                 AND VM-YEAR >= PM-YEAR-FROM(WS-APP-IDX)
+                 AND VM-YEAR <= PM-YEAR-TO(WS-APP-IDX)
+                 MOVE 'Y' TO WS-FITMENT-MATCH-FLAG
+
+                 MOVE PM-PART-NUMBER TO WS-FIT-PART-NUMBER
+                 MOVE PM-PART-DESCRIPTION(1:20) TO WS-FIT-DESCRIPTION
+                 MOVE PM-CATEGORY TO WS-FIT-CATEGORY
+                 MOVE PM-QUANTITY-ON-HAND TO WS-FIT-ON-HAND
+
+                 WRITE FITMENT-REPORT-RECORD FROM WS-FITMENT-DETAIL
+
+                 ADD 1 TO WS-FITMENT-MATCHES
+                 MOVE 6 TO WS-APP-IDX
+              END-IF
+           END-PERFORM
+           .
+
+       3800-GENERATE-SUBSTITUTE-REPORT.
+           WRITE SUBSTITUTE-REPORT-RECORD FROM WS-SUBSTITUTE-HEADER1
+
+           MOVE LOW-VALUES TO PM-INTERCHANGE-NUMBER
+
+           START PARTS-MASTER-FILE KEY >= PM-INTERCHANGE-NUMBER
+
+           READ PARTS-MASTER-FILE NEXT
+               AT END MOVE HIGH-VALUES TO PM-INTERCHANGE-NUMBER
+           END-READ
+
+           PERFORM UNTIL PM-INTERCHANGE-NUMBER = HIGH-VALUES
+              IF PM-INTERCHANGE-NUMBER NOT = SPACES
+                 IF PM-INTERCHANGE-NUMBER NOT =
+                    WS-PREV-INTERCHANGE-NUMBER
+                    MOVE PM-INTERCHANGE-NUMBER TO WS-SUBS-INTERCHANGE
+                    WRITE SUBSTITUTE-REPORT-RECORD
+                          FROM WS-SUBSTITUTE-GROUP-HEADER
+                    ADD 1 TO WS-SUBSTITUTE-GROUPS
+                    MOVE PM-INTERCHANGE-NUMBER
+                         TO WS-PREV-INTERCHANGE-NUMBER
+                 END-IF
+
+                 MOVE PM-PART-NUMBER TO WS-SUBS-PART-NUMBER
+                 MOVE PM-PART-DESCRIPTION(1:25) TO WS-SUBS-DESCRIPTION
+                 MOVE PM-MANUFACTURER TO WS-SUBS-MANUFACTURER
+                 MOVE PM-QUANTITY-ON-HAND TO WS-SUBS-ON-HAND
+
+                 WRITE SUBSTITUTE-REPORT-RECORD
+                       FROM WS-SUBSTITUTE-DETAIL
+
+                 ADD 1 TO WS-SUBSTITUTE-PARTS
+              END-IF
+
+              READ PARTS-MASTER-FILE NEXT
+                  AT END MOVE HIGH-VALUES TO PM-INTERCHANGE-NUMBER
+              END-READ
+           END-PERFORM
+           .
+
        4000-TERMINATION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZEROES TO CP-TRANS-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
            MOVE WS-TRANS-READ TO WS-SUM-TRANS-READ
            MOVE WS-TRANS-PROCESSED TO WS-SUM-TRANS-PROCESSED
            MOVE WS-TRANS-ERRORS TO WS-SUM-TRANS-ERRORS
            MOVE WS-BACKORDERS TO WS-SUM-BACKORDERS
            MOVE WS-PARTS-BELOW-REORDER TO WS-SUM-BELOW-REORDER
-           
+           MOVE WS-VEHICLES-SCANNED TO WS-SUM-VEHICLES-SCANNED
+           MOVE WS-FITMENT-MATCHES TO WS-SUM-FITMENT-MATCHES
+           MOVE WS-CORE-CHARGES-BILLED TO WS-SUM-CORE-CHARGES
+           MOVE WS-CORE-REFUNDS-TOTAL TO WS-SUM-CORE-REFUNDS
+           MOVE WS-SUBSTITUTE-GROUPS TO WS-SUM-SUBSTITUTE-GROUPS
+           MOVE WS-SUBSTITUTE-PARTS TO WS-SUM-SUBSTITUTE-PARTS
+           MOVE WS-WAREHOUSE-TRANSFERS TO WS-SUM-WAREHOUSE-TRANSFERS
+           MOVE WS-WARRANTY-CLAIMS-VALID TO WS-SUM-WARRANTY-VALID
+           MOVE WS-WARRANTY-CLAIMS-DENIED TO WS-SUM-WARRANTY-DENIED
+
            WRITE PARTS-REPORT-RECORD FROM SPACES
            WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-REPORT
            WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL1
@@ -524,10 +1161,23 @@
            WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL3
            WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL4
            WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL5
-           
+           WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL6
+           WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL7
+           WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL8
+           WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL9
+           WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL10
+           WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL11
+           WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL12
+           WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL13
+           WRITE PARTS-REPORT-RECORD FROM WS-SUMMARY-DETAIL14
+
            CLOSE PARTS-MASTER-FILE
                  VEHICLE-MASTER-FILE
+                 SALES-HISTORY-FILE
                  TRANSACTION-FILE
                  PARTS-REPORT-FILE
                  BACKORDER-REPORT-FILE
+                 FITMENT-REPORT-FILE
+                 SUBSTITUTE-REPORT-FILE
+                 WARRANTY-REPORT-FILE
            .
