@@ -33,18 +33,28 @@
                
            SELECT SUPPLIER-FILE ASSIGN TO SUPPFILE
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS SF-SUPPLIER-ID
                FILE STATUS IS SUPPLIER-FILE-STATUS.
-               
+
            SELECT REORDER-REPORT-FILE ASSIGN TO REORDRPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS REORDER-FILE-STATUS.
-               
+
            SELECT TRANSACTION-LOG-FILE ASSIGN TO TRANSLOG
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS LOG-FILE-STATUS.
 
+           SELECT SCORECARD-REPORT-FILE ASSIGN TO SCORERPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SCORECARD-FILE-STATUS.
+
+           SELECT OPEN-PO-FILE ASSIGN TO OPENPO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PO-ITEM-ID
+               FILE STATUS IS PO-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -82,7 +92,11 @@
                10  IM-CYCLE-COUNT-YEAR    PIC 9(4).
                10  IM-CYCLE-COUNT-MONTH   PIC 9(2).
                10  IM-CYCLE-COUNT-DAY     PIC 9(2).
-           05  IM-FILLER                  PIC X(60).
+           05  IM-USAGE-VALUE             PIC S9(7)V99 COMP-3.
+           05  IM-ALT-BIN-TABLE OCCURS 3 TIMES.
+               10  IM-ALT-BIN-LOCATION    PIC X(13).
+               10  IM-ALT-BIN-QUANTITY    PIC S9(7) COMP-3.
+           05  IM-FILLER                  PIC X(4).
            
        FD  TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD
@@ -131,7 +145,29 @@
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 132 CHARACTERS.
        01  TRANSACTION-LOG-RECORD         PIC X(132).
-       
+
+       FD  SCORECARD-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SCORECARD-REPORT-RECORD        PIC X(132).
+
+       FD  OPEN-PO-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+       01  OPEN-PO-RECORD.
+           05  PO-ITEM-ID                 PIC X(10).
+           05  PO-SUPPLIER-ID             PIC X(10).
+           05  PO-ORDERED-QUANTITY        PIC S9(7) COMP-3.
+           05  PO-RECEIVED-QUANTITY       PIC S9(7) COMP-3.
+           05  PO-STATUS                  PIC X.
+               88  PO-OPEN                VALUE 'O'.
+               88  PO-CLOSED              VALUE 'C'.
+           05  PO-ORDER-DATE.
+               10  PO-ORDER-YEAR          PIC 9(4).
+               10  PO-ORDER-MONTH         PIC 9(2).
+               10  PO-ORDER-DAY           PIC 9(2).
+           05  PO-FILLER                  PIC X(13).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  INVENTORY-FILE-STATUS      PIC X(2).
@@ -145,17 +181,51 @@
                88  REORDER-FILE-SUCCESS   VALUE '00'.
            05  LOG-FILE-STATUS            PIC X(2).
                88  LOG-FILE-SUCCESS       VALUE '00'.
-               
+           05  SCORECARD-FILE-STATUS      PIC X(2).
+               88  SCORECARD-FILE-SUCCESS VALUE '00'.
+           05  PO-FILE-STATUS             PIC X(2).
+               88  PO-FILE-SUCCESS        VALUE '00'.
+
        01  WS-COUNTERS.
            05  WS-TRANS-READ              PIC 9(7) VALUE ZEROES.
            05  WS-TRANS-PROCESSED         PIC 9(7) VALUE ZEROES.
            05  WS-TRANS-ERRORS            PIC 9(7) VALUE ZEROES.
            05  WS-REORDER-COUNT           PIC 9(5) VALUE ZEROES.
-           
+           05  WS-SCORECARD-LINES         PIC 9(5) VALUE ZEROES.
+           05  WS-OPEN-PO-COUNT           PIC 9(5) VALUE ZEROES.
+
        01  WS-CALCULATION-FIELDS.
            05  WS-NEW-QUANTITY            PIC S9(7) VALUE ZEROES.
            05  WS-AVAILABLE-QUANTITY      PIC S9(7) VALUE ZEROES.
            05  WS-INVENTORY-VALUE         PIC S9(9)V99 VALUE ZEROES.
+           05  WS-CC-VARIANCE             PIC S9(7) VALUE ZEROES.
+
+       01  WS-BIN-TRANSFER-FIELDS.
+           05  WS-BIN-SEARCH-LOCATION     PIC X(13).
+           05  WS-BIN-IDX                 PIC S9(2) COMP-3.
+           05  WS-BIN-FOUND-IDX           PIC S9(2) COMP-3.
+           05  WS-BIN-EMPTY-IDX           PIC S9(2) COMP-3.
+           05  WS-SOURCE-BIN-IDX          PIC S9(2) COMP-3.
+           05  WS-DEST-BIN-IDX            PIC S9(2) COMP-3.
+           05  WS-DEST-EMPTY-IDX          PIC S9(2) COMP-3.
+
+       01  WS-ABC-THRESHOLDS.
+           05  WS-ABC-CLASS-A-THRESHOLD   PIC S9(7)V99 COMP-3
+                                           VALUE 5000.00.
+           05  WS-ABC-CLASS-B-THRESHOLD   PIC S9(7)V99 COMP-3
+                                           VALUE 1000.00.
+
+       01  WS-SCORECARD-FIELDS.
+           05  WS-JD-YEAR                 PIC S9(6) COMP-3.
+           05  WS-JD-MONTH                PIC S9(6) COMP-3.
+           05  WS-JD-DAY                  PIC S9(6) COMP-3.
+           05  WS-JD-A                    PIC S9(6) COMP-3.
+           05  WS-JD-Y2                   PIC S9(6) COMP-3.
+           05  WS-JD-M2                   PIC S9(6) COMP-3.
+           05  WS-JD-RESULT               PIC S9(9) COMP-3.
+           05  WS-ORDER-JULIAN-DAY        PIC S9(9) COMP-3.
+           05  WS-RECEIPT-JULIAN-DAY      PIC S9(9) COMP-3.
+           05  WS-ACTUAL-LEAD-DAYS        PIC S9(5) COMP-3.
            
        01  WS-DATE-FIELDS.
            05  WS-CURRENT-DATE.
@@ -167,9 +237,12 @@
        01  WS-ERROR-FLAG                  PIC X VALUE 'N'.
            88  WS-ERROR-FOUND             VALUE 'Y'.
            88  WS-NO-ERROR                VALUE 'N'.
-           
+
+       01  WS-PO-MATCH-SWITCH             PIC X VALUE 'N'.
+           88  WS-PO-MATCHED              VALUE 'Y'.
+
        01  WS-REORDER-HEADER1.
-           05  FILLER                     PIC X(25) VALUE 'INVENTORY REORDER REPORT'.
+           05  FILLER        PIC X(25) VALUE 'INVENTORY REORDER REPORT'.
            05  FILLER                     PIC X(45) VALUE SPACES.
            05  FILLER                     PIC X(5) VALUE 'DATE:'.
            05  WS-HEADER-DATE             PIC X(10).
@@ -182,7 +255,7 @@
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  FILLER                     PIC X(10) VALUE 'ON HAND'.
            05  FILLER                     PIC X(3) VALUE SPACES.
-           05  FILLER                     PIC X(15) VALUE 'REORDER POINT'.
+           05  FILLER                   PIC X(15) VALUE 'REORDER POINT'.
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  FILLER                     PIC X(15) VALUE 'REORDER QTY'.
            05  FILLER                     PIC X(3) VALUE SPACES.
@@ -204,7 +277,7 @@
            05  FILLER                     PIC X(22) VALUE SPACES.
            
        01  WS-TRANSACTION-LOG-HEADER1.
-           05  FILLER                     PIC X(25) VALUE 'TRANSACTION LOG REPORT'.
+           05  FILLER          PIC X(25) VALUE 'TRANSACTION LOG REPORT'.
            05  FILLER                     PIC X(45) VALUE SPACES.
            05  FILLER                     PIC X(5) VALUE 'DATE:'.
            05  WS-LOG-HEADER-DATE         PIC X(10).
@@ -244,29 +317,82 @@
            
        01  WS-SUMMARY-REPORT.
            05  FILLER                     PIC X(30) 
-                                          VALUE 'TRANSACTION PROCESSING SUMMARY'.
+                                 VALUE 'TRANSACTION PROCESSING SUMMARY'.
            05  FILLER                     PIC X(102) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL1.
-           05  FILLER                     PIC X(25) VALUE 'TRANSACTIONS READ:'.
+           05  FILLER              PIC X(25) VALUE 'TRANSACTIONS READ:'.
            05  WS-SUM-TRANS-READ          PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL2.
-           05  FILLER                     PIC X(25) VALUE 'TRANSACTIONS PROCESSED:'.
+           05  FILLER         PIC X(25) VALUE 'TRANSACTIONS PROCESSED:'.
            05  WS-SUM-TRANS-PROCESSED     PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL3.
-           05  FILLER                     PIC X(25) VALUE 'TRANSACTIONS IN ERROR:'.
+           05  FILLER          PIC X(25) VALUE 'TRANSACTIONS IN ERROR:'.
            05  WS-SUM-TRANS-ERRORS        PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL4.
-           05  FILLER                     PIC X(25) VALUE 'ITEMS FLAGGED FOR REORDER:'.
+           05  FILLER      PIC X(25) VALUE 'ITEMS FLAGGED FOR REORDER:'.
            05  WS-SUM-REORDER-COUNT       PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
-           
+
+       01  WS-SUMMARY-DETAIL5.
+           05  FILLER  PIC X(25) VALUE 'SUPPLIER SCORECARD LINES:'.
+           05  WS-SUM-SCORECARD-LINES     PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL6.
+           05  FILLER      PIC X(25) VALUE 'OPEN PURCHASE ORDERS:'.
+           05  WS-SUM-OPEN-PO-COUNT       PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SCORECARD-HEADER1.
+           05  FILLER     PIC X(31) VALUE
+               'SUPPLIER PERFORMANCE SCORECARD'.
+           05  FILLER                     PIC X(39) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE 'DATE:'.
+           05  WS-SC-HEADER-DATE          PIC X(10).
+           05  FILLER                     PIC X(47) VALUE SPACES.
+
+       01  WS-SCORECARD-HEADER2.
+           05  FILLER                     PIC X(10) VALUE 'SUPPLIER'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE 'SUPPLIER NAME'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'ITEM ID'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE 'QUOTED DAYS'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE 'ACTUAL DAYS'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(8) VALUE 'ON TIME'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(6) VALUE 'RATING'.
+           05  FILLER                     PIC X(36) VALUE SPACES.
+
+       01  WS-SCORECARD-DETAIL.
+           05  WS-SC-SUPPLIER-ID          PIC X(10).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SC-SUPPLIER-NAME        PIC X(20).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SC-ITEM-ID              PIC X(10).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SC-QUOTED-DAYS          PIC ZZ9.
+           05  FILLER                     PIC X(9) VALUE SPACES.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SC-ACTUAL-DAYS          PIC ZZ9.
+           05  FILLER                     PIC X(9) VALUE SPACES.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SC-ON-TIME-FLAG         PIC X(3).
+           05  FILLER                     PIC X(5) VALUE SPACES.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SC-RATING               PIC 9(1).
+           05  FILLER                     PIC X(41) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZATION
@@ -279,11 +405,13 @@
            
        1000-INITIALIZATION.
            OPEN INPUT TRANSACTION-FILE
-                      SUPPLIER-FILE
                 I-O   INVENTORY-MASTER-FILE
+                       SUPPLIER-FILE
+                       OPEN-PO-FILE
                 OUTPUT REORDER-REPORT-FILE
                        TRANSACTION-LOG-FILE
-                       
+                       SCORECARD-REPORT-FILE
+
            IF NOT INVENTORY-FILE-SUCCESS
               DISPLAY 'ERROR OPENING INVENTORY FILE: ' 
                       INVENTORY-FILE-STATUS
@@ -313,12 +441,26 @@
            END-IF
            
            IF NOT LOG-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING TRANSACTION LOG FILE: ' 
+              DISPLAY 'ERROR OPENING TRANSACTION LOG FILE: '
                       LOG-FILE-STATUS
               PERFORM 4000-TERMINATION
               STOP RUN
            END-IF
-           
+
+           IF NOT SCORECARD-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING SCORECARD REPORT FILE: '
+                      SCORECARD-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT PO-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING OPEN PO FILE: '
+                      PO-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            
            MOVE WS-CURRENT-YEAR TO WS-FORMATTED-DATE(1:4)
@@ -329,9 +471,13 @@
            
            MOVE WS-FORMATTED-DATE TO WS-HEADER-DATE
            MOVE WS-FORMATTED-DATE TO WS-LOG-HEADER-DATE
-           
+           MOVE WS-FORMATTED-DATE TO WS-SC-HEADER-DATE
+
            WRITE TRANSACTION-LOG-RECORD FROM WS-TRANSACTION-LOG-HEADER1
            WRITE TRANSACTION-LOG-RECORD FROM WS-TRANSACTION-LOG-HEADER2
+
+           WRITE SCORECARD-REPORT-RECORD FROM WS-SCORECARD-HEADER1
+           WRITE SCORECARD-REPORT-RECORD FROM WS-SCORECARD-HEADER2
            
            READ TRANSACTION-FILE
                AT END SET TRANS-FILE-EOF TO TRUE
@@ -349,8 +495,12 @@
            
            IF WS-NO-ERROR
               PERFORM 2200-UPDATE-INVENTORY
-              PERFORM 2300-LOG-TRANSACTION
-              ADD 1 TO WS-TRANS-PROCESSED
+              IF WS-NO-ERROR
+                 PERFORM 2300-LOG-TRANSACTION
+                 ADD 1 TO WS-TRANS-PROCESSED
+              ELSE
+                 ADD 1 TO WS-TRANS-ERRORS
+              END-IF
            ELSE
               ADD 1 TO WS-TRANS-ERRORS
            END-IF
@@ -437,36 +587,251 @@
        2200-UPDATE-INVENTORY.
            EVALUATE TRUE
                WHEN TR-RECEIPT
+                   PERFORM 2245-MATCH-RECEIPT-TO-PO
+
+                   IF WS-PO-MATCHED
+                      PERFORM 2250-EVALUATE-SUPPLIER-PERFORMANCE
+                   END-IF
+
                    ADD TR-QUANTITY TO IM-QUANTITY-ON-HAND
                    MOVE TR-TRANSACTION-DATE TO IM-LAST-ORDER-DATE
-                   
+
                    IF TR-UNIT-COST > 0
                       MOVE TR-UNIT-COST TO IM-UNIT-COST
                    END-IF
-                   
+
                WHEN TR-ISSUE
                    SUBTRACT TR-QUANTITY FROM IM-QUANTITY-ON-HAND
-                   
+                   COMPUTE IM-USAGE-VALUE = IM-USAGE-VALUE
+                       + (TR-QUANTITY * IM-UNIT-COST)
+
+
                WHEN TR-ADJUSTMENT
                    ADD TR-QUANTITY TO IM-QUANTITY-ON-HAND
                    
                WHEN TR-CYCLE-COUNT
+                   COMPUTE WS-CC-VARIANCE =
+                       TR-QUANTITY - IM-QUANTITY-ON-HAND
+                   PERFORM 2210-LOG-CYCLE-COUNT-VARIANCE
+
                    MOVE TR-QUANTITY TO IM-QUANTITY-ON-HAND
                    MOVE TR-TRANSACTION-DATE TO IM-LAST-CYCLE-COUNT-DATE
-                   
+
+
                WHEN TR-TRANSFER
-                   IF TR-SOURCE-LOCATION = IM-LOCATION
+                   PERFORM 2240-PROCESS-BIN-TRANSFER
+           END-EVALUATE
+
+           IF WS-NO-ERROR
+              REWRITE INVENTORY-MASTER-RECORD
+           END-IF
+           .
+
+       2210-LOG-CYCLE-COUNT-VARIANCE.
+           MOVE TR-TRANSACTION-ID TO WS-LOG-TRANS-ID
+           MOVE TR-ITEM-ID TO WS-LOG-ITEM-ID
+           MOVE 'CVAR' TO WS-LOG-TRANS-TYPE
+
+           STRING TR-TRANS-YEAR DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TR-TRANS-MONTH DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TR-TRANS-DAY DELIMITED BY SIZE
+                  INTO WS-LOG-TRANS-DATE
+
+           MOVE WS-CC-VARIANCE TO WS-LOG-QUANTITY
+           MOVE 'CC VARIANCE' TO WS-LOG-REFERENCE
+           MOVE TR-USER-ID TO WS-LOG-USER-ID
+
+           WRITE TRANSACTION-LOG-RECORD FROM WS-TRANSACTION-LOG-DETAIL
+           .
+
+       2240-PROCESS-BIN-TRANSFER.
+           MOVE TR-SOURCE-LOCATION TO WS-BIN-SEARCH-LOCATION
+           PERFORM 2242-FIND-BIN-LOCATION
+           MOVE WS-BIN-FOUND-IDX TO WS-SOURCE-BIN-IDX
+
+           EVALUATE WS-SOURCE-BIN-IDX
+               WHEN 0
+                   IF TR-QUANTITY > IM-QUANTITY-ON-HAND
+                      MOVE 'Y' TO WS-ERROR-FLAG
+                   ELSE
                       SUBTRACT TR-QUANTITY FROM IM-QUANTITY-ON-HAND
                    END-IF
-                   
-                   IF TR-DESTINATION-LOCATION = IM-LOCATION
-                      ADD TR-QUANTITY TO IM-QUANTITY-ON-HAND
+               WHEN -1
+                   MOVE 'Y' TO WS-ERROR-FLAG
+               WHEN OTHER
+                   IF TR-QUANTITY
+                      > IM-ALT-BIN-QUANTITY(WS-SOURCE-BIN-IDX)
+                      MOVE 'Y' TO WS-ERROR-FLAG
+                   ELSE
+                      SUBTRACT TR-QUANTITY FROM
+                          IM-ALT-BIN-QUANTITY(WS-SOURCE-BIN-IDX)
                    END-IF
            END-EVALUATE
-           
-           REWRITE INVENTORY-MASTER-RECORD
+
+           IF WS-NO-ERROR
+              MOVE TR-DESTINATION-LOCATION TO WS-BIN-SEARCH-LOCATION
+              PERFORM 2242-FIND-BIN-LOCATION
+              MOVE WS-BIN-FOUND-IDX TO WS-DEST-BIN-IDX
+              MOVE WS-BIN-EMPTY-IDX TO WS-DEST-EMPTY-IDX
+
+              EVALUATE WS-DEST-BIN-IDX
+                  WHEN 0
+                      ADD TR-QUANTITY TO IM-QUANTITY-ON-HAND
+                  WHEN -1
+                      IF WS-DEST-EMPTY-IDX > 0
+                         MOVE TR-DESTINATION-LOCATION TO
+                             IM-ALT-BIN-LOCATION(WS-DEST-EMPTY-IDX)
+                         MOVE TR-QUANTITY TO
+                             IM-ALT-BIN-QUANTITY(WS-DEST-EMPTY-IDX)
+                      ELSE
+                         MOVE 'Y' TO WS-ERROR-FLAG
+                      END-IF
+                  WHEN OTHER
+                      ADD TR-QUANTITY TO
+                          IM-ALT-BIN-QUANTITY(WS-DEST-BIN-IDX)
+              END-EVALUATE
+           END-IF
            .
-           
+
+       2242-FIND-BIN-LOCATION.
+           MOVE 0 TO WS-BIN-EMPTY-IDX
+
+           IF WS-BIN-SEARCH-LOCATION = IM-LOCATION
+              MOVE 0 TO WS-BIN-FOUND-IDX
+           ELSE
+              MOVE -1 TO WS-BIN-FOUND-IDX
+              PERFORM VARYING WS-BIN-IDX FROM 1 BY 1
+                      UNTIL WS-BIN-IDX > 3
+                 IF IM-ALT-BIN-LOCATION(WS-BIN-IDX) =
+                    WS-BIN-SEARCH-LOCATION
+                    MOVE WS-BIN-IDX TO WS-BIN-FOUND-IDX
+                 END-IF
+                 IF IM-ALT-BIN-LOCATION(WS-BIN-IDX) = SPACES
+                    AND WS-BIN-EMPTY-IDX = 0
+                    MOVE WS-BIN-IDX TO WS-BIN-EMPTY-IDX
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+
+       2245-MATCH-RECEIPT-TO-PO.
+           MOVE TR-ITEM-ID TO PO-ITEM-ID
+           MOVE TR-TRANSACTION-ID TO WS-LOG-TRANS-ID
+           MOVE TR-ITEM-ID TO WS-LOG-ITEM-ID
+           MOVE 'PORC' TO WS-LOG-TRANS-TYPE
+
+           STRING TR-TRANS-YEAR DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TR-TRANS-MONTH DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TR-TRANS-DAY DELIMITED BY SIZE
+                  INTO WS-LOG-TRANS-DATE
+
+           MOVE TR-USER-ID TO WS-LOG-USER-ID
+
+           MOVE 'N' TO WS-PO-MATCH-SWITCH
+
+           READ OPEN-PO-FILE
+               INVALID KEY
+                   MOVE TR-QUANTITY TO WS-LOG-QUANTITY
+                   MOVE 'NO OPEN PO' TO WS-LOG-REFERENCE
+                   WRITE TRANSACTION-LOG-RECORD
+                         FROM WS-TRANSACTION-LOG-DETAIL
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-PO-MATCH-SWITCH
+                   ADD TR-QUANTITY TO PO-RECEIVED-QUANTITY
+
+                   EVALUATE TRUE
+                       WHEN PO-RECEIVED-QUANTITY > PO-ORDERED-QUANTITY
+                           COMPUTE WS-LOG-QUANTITY =
+                               PO-RECEIVED-QUANTITY
+                               - PO-ORDERED-QUANTITY
+                           MOVE 'PO OVER-RECEIPT' TO WS-LOG-REFERENCE
+                       WHEN PO-RECEIVED-QUANTITY = PO-ORDERED-QUANTITY
+                           SET PO-CLOSED TO TRUE
+                           MOVE ZEROES TO WS-LOG-QUANTITY
+                           MOVE 'PO CLOSED FULL' TO WS-LOG-REFERENCE
+                       WHEN OTHER
+                           COMPUTE WS-LOG-QUANTITY =
+                               PO-ORDERED-QUANTITY
+                               - PO-RECEIVED-QUANTITY
+                           MOVE 'PO SHORT RECPT' TO WS-LOG-REFERENCE
+                   END-EVALUATE
+
+                   WRITE TRANSACTION-LOG-RECORD
+                         FROM WS-TRANSACTION-LOG-DETAIL
+
+                   REWRITE OPEN-PO-RECORD
+           END-READ
+           .
+
+       2250-EVALUATE-SUPPLIER-PERFORMANCE.
+           MOVE PO-ORDER-YEAR TO WS-JD-YEAR
+           MOVE PO-ORDER-MONTH TO WS-JD-MONTH
+           MOVE PO-ORDER-DAY TO WS-JD-DAY
+           PERFORM 2260-COMPUTE-JULIAN-DAY
+           MOVE WS-JD-RESULT TO WS-ORDER-JULIAN-DAY
+
+           MOVE TR-TRANS-YEAR TO WS-JD-YEAR
+           MOVE TR-TRANS-MONTH TO WS-JD-MONTH
+           MOVE TR-TRANS-DAY TO WS-JD-DAY
+           PERFORM 2260-COMPUTE-JULIAN-DAY
+           MOVE WS-JD-RESULT TO WS-RECEIPT-JULIAN-DAY
+
+           COMPUTE WS-ACTUAL-LEAD-DAYS =
+               WS-RECEIPT-JULIAN-DAY - WS-ORDER-JULIAN-DAY
+
+           MOVE IM-PREFERRED-SUPPLIER-ID TO SF-SUPPLIER-ID
+
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-ACTUAL-LEAD-DAYS NOT > SF-LEAD-TIME-DAYS
+                      MOVE 'YES' TO WS-SC-ON-TIME-FLAG
+                      IF SF-PERFORMANCE-RATING < 9
+                         ADD 1 TO SF-PERFORMANCE-RATING
+                      END-IF
+                   ELSE
+                      MOVE 'NO' TO WS-SC-ON-TIME-FLAG
+                      IF SF-PERFORMANCE-RATING > 1
+                         SUBTRACT 1 FROM SF-PERFORMANCE-RATING
+                      END-IF
+                   END-IF
+
+                   REWRITE SUPPLIER-RECORD
+
+                   MOVE SF-SUPPLIER-ID TO WS-SC-SUPPLIER-ID
+                   MOVE SF-SUPPLIER-NAME(1:20) TO WS-SC-SUPPLIER-NAME
+                   MOVE TR-ITEM-ID TO WS-SC-ITEM-ID
+                   MOVE SF-LEAD-TIME-DAYS TO WS-SC-QUOTED-DAYS
+                   MOVE WS-ACTUAL-LEAD-DAYS TO WS-SC-ACTUAL-DAYS
+                   MOVE SF-PERFORMANCE-RATING TO WS-SC-RATING
+
+                   WRITE SCORECARD-REPORT-RECORD
+                         FROM WS-SCORECARD-DETAIL
+
+                   ADD 1 TO WS-SCORECARD-LINES
+           END-READ
+           .
+
+       2260-COMPUTE-JULIAN-DAY.
+           COMPUTE WS-JD-A = (14 - WS-JD-MONTH) / 12
+           COMPUTE WS-JD-Y2 = WS-JD-YEAR + 4800 - WS-JD-A
+           COMPUTE WS-JD-M2 = WS-JD-MONTH + (12 * WS-JD-A) - 3
+           COMPUTE WS-JD-RESULT =
+               WS-JD-DAY
+               + (((153 * WS-JD-M2) + 2) / 5)
+               + (365 * WS-JD-Y2)
+               + (WS-JD-Y2 / 4)
+               - (WS-JD-Y2 / 100)
+               + (WS-JD-Y2 / 400)
+               - 32045
+           .
+
        2300-LOG-TRANSACTION.
            MOVE TR-TRANSACTION-ID TO WS-LOG-TRANS-ID
            MOVE TR-ITEM-ID TO WS-LOG-ITEM-ID
@@ -511,9 +876,13 @@
            END-READ
            
            PERFORM UNTIL IM-ITEM-ID = HIGH-VALUES
-              IF IM-ACTIVE AND 
+              IF IM-ACTIVE
+                 PERFORM 3150-CLASSIFY-ITEM-ABC
+              END-IF
+
+              IF IM-ACTIVE AND
                  IM-QUANTITY-ON-HAND <= IM-REORDER-POINT
-                 
+
                  MOVE IM-ITEM-ID TO WS-RO-ITEM-ID
                  MOVE IM-ITEM-DESCRIPTION TO WS-RO-DESCRIPTION
                  MOVE IM-QUANTITY-ON-HAND TO WS-RO-QUANTITY-ON-HAND
@@ -526,11 +895,13 @@
                      INVALID KEY
                          MOVE 'UNKNOWN' TO WS-RO-SUPPLIER-NAME
                      NOT INVALID KEY
-                         MOVE SF-SUPPLIER-NAME(1:15) TO WS-RO-SUPPLIER-NAME
+                      MOVE SF-SUPPLIER-NAME(1:15) TO WS-RO-SUPPLIER-NAME
                  END-READ
                  
                  WRITE REORDER-REPORT-RECORD FROM WS-REORDER-DETAIL
-                 
+
+                 PERFORM 3110-WRITE-OPEN-PO-LINE
+
                  ADD 1 TO WS-REORDER-COUNT
               END-IF
               
@@ -539,23 +910,77 @@
               END-READ
            END-PERFORM
            .
-           
+
+       3110-WRITE-OPEN-PO-LINE.
+           MOVE IM-ITEM-ID TO PO-ITEM-ID
+
+           READ OPEN-PO-FILE
+               INVALID KEY
+                   MOVE IM-ITEM-ID TO PO-ITEM-ID
+                   MOVE IM-PREFERRED-SUPPLIER-ID TO PO-SUPPLIER-ID
+                   MOVE IM-REORDER-QUANTITY TO PO-ORDERED-QUANTITY
+                   MOVE ZEROES TO PO-RECEIVED-QUANTITY
+                   SET PO-OPEN TO TRUE
+                   MOVE WS-CURRENT-YEAR TO PO-ORDER-YEAR
+                   MOVE WS-CURRENT-MONTH TO PO-ORDER-MONTH
+                   MOVE WS-CURRENT-DAY TO PO-ORDER-DAY
+
+                   WRITE OPEN-PO-RECORD
+
+                   ADD 1 TO WS-OPEN-PO-COUNT
+               NOT INVALID KEY
+                   IF PO-CLOSED
+                      MOVE IM-PREFERRED-SUPPLIER-ID TO PO-SUPPLIER-ID
+                      MOVE IM-REORDER-QUANTITY TO PO-ORDERED-QUANTITY
+                      MOVE ZEROES TO PO-RECEIVED-QUANTITY
+                      SET PO-OPEN TO TRUE
+                      MOVE WS-CURRENT-YEAR TO PO-ORDER-YEAR
+                      MOVE WS-CURRENT-MONTH TO PO-ORDER-MONTH
+                      MOVE WS-CURRENT-DAY TO PO-ORDER-DAY
+
+                      REWRITE OPEN-PO-RECORD
+
+                      ADD 1 TO WS-OPEN-PO-COUNT
+                   END-IF
+           END-READ
+           .
+
+       3150-CLASSIFY-ITEM-ABC.
+           IF IM-USAGE-VALUE >= WS-ABC-CLASS-A-THRESHOLD
+              MOVE 'A' TO IM-ABC-CLASS
+           ELSE
+              IF IM-USAGE-VALUE >= WS-ABC-CLASS-B-THRESHOLD
+                 MOVE 'B' TO IM-ABC-CLASS
+              ELSE
+                 MOVE 'C' TO IM-ABC-CLASS
+              END-IF
+           END-IF
+
+           REWRITE INVENTORY-MASTER-RECORD
+           .
+
        4000-TERMINATION.
            MOVE WS-TRANS-READ TO WS-SUM-TRANS-READ
            MOVE WS-TRANS-PROCESSED TO WS-SUM-TRANS-PROCESSED
            MOVE WS-TRANS-ERRORS TO WS-SUM-TRANS-ERRORS
            MOVE WS-REORDER-COUNT TO WS-SUM-REORDER-COUNT
-           
+           MOVE WS-SCORECARD-LINES TO WS-SUM-SCORECARD-LINES
+           MOVE WS-OPEN-PO-COUNT TO WS-SUM-OPEN-PO-COUNT
+
            WRITE TRANSACTION-LOG-RECORD FROM SPACES
            WRITE TRANSACTION-LOG-RECORD FROM WS-SUMMARY-REPORT
            WRITE TRANSACTION-LOG-RECORD FROM WS-SUMMARY-DETAIL1
            WRITE TRANSACTION-LOG-RECORD FROM WS-SUMMARY-DETAIL2
            WRITE TRANSACTION-LOG-RECORD FROM WS-SUMMARY-DETAIL3
            WRITE TRANSACTION-LOG-RECORD FROM WS-SUMMARY-DETAIL4
-           
+           WRITE TRANSACTION-LOG-RECORD FROM WS-SUMMARY-DETAIL5
+           WRITE TRANSACTION-LOG-RECORD FROM WS-SUMMARY-DETAIL6
+
            CLOSE INVENTORY-MASTER-FILE
                  TRANSACTION-FILE
                  SUPPLIER-FILE
                  REORDER-REPORT-FILE
                  TRANSACTION-LOG-FILE
+                 SCORECARD-REPORT-FILE
+                 OPEN-PO-FILE
            .
