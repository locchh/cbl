@@ -47,6 +47,18 @@
                RECORD KEY IS CM-CUSTOMER-ID
                FILE STATUS IS CUSTOMER-FILE-STATUS.
 
+           SELECT TENDER-FILE ASSIGN TO TENDRFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TN-TENDER-KEY
+               FILE STATUS IS TENDER-FILE-STATUS.
+
+           SELECT LOYALTY-LEDGER-FILE ASSIGN TO LOYALLDG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LL-TRANSACTION-ID
+               FILE STATUS IS LOYALTY-LEDGER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -106,7 +118,7 @@
            
        FD  SALES-TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 100 CHARACTERS.
+           RECORD CONTAINS 112 CHARACTERS.
        01  SALES-TRANSACTION-RECORD.
            05  ST-TRANSACTION-ID          PIC X(12).
            05  ST-REGISTER-NUMBER         PIC X(3).
@@ -133,7 +145,13 @@
                88  ST-DEBIT               VALUE 'DB'.
                88  ST-GIFT-CARD           VALUE 'GC'.
                88  ST-STORE-CREDIT        VALUE 'SC'.
-           05  ST-FILLER                  PIC X(10).
+           05  ST-TRANSACTION-TYPE        PIC X.
+               88  ST-SALE                VALUE 'S'.
+               88  ST-RETURN              VALUE 'R'.
+               88  ST-REDEMPTION          VALUE 'L'.
+           05  ST-POINTS-TO-REDEEM        PIC 9(7) COMP-3.
+           05  ST-ORIGINAL-TRANSACTION-ID PIC X(12).
+           05  ST-FILLER                  PIC X(5).
            
        FD  DAILY-SALES-REPORT-FILE
            LABEL RECORDS ARE STANDARD
@@ -158,6 +176,31 @@
            05  IU-TRANSACTION-ID          PIC X(12).
            05  IU-FILLER                  PIC X(12).
            
+       FD  TENDER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS.
+       01  TENDER-RECORD.
+           05  TN-TENDER-KEY.
+               10  TN-TRANSACTION-ID      PIC X(12).
+               10  TN-TENDER-SEQ          PIC 9(2).
+           05  TN-PAYMENT-METHOD          PIC X(2).
+               88  TN-CASH                VALUE 'CA'.
+               88  TN-CREDIT              VALUE 'CR'.
+               88  TN-DEBIT               VALUE 'DB'.
+               88  TN-GIFT-CARD           VALUE 'GC'.
+               88  TN-STORE-CREDIT        VALUE 'SC'.
+           05  TN-TENDER-AMOUNT           PIC S9(7)V99 COMP-3.
+           05  TN-FILLER                  PIC X(9).
+
+       FD  LOYALTY-LEDGER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 36 CHARACTERS.
+       01  LOYALTY-LEDGER-RECORD.
+           05  LL-TRANSACTION-ID          PIC X(12).
+           05  LL-CUSTOMER-ID             PIC X(10).
+           05  LL-POINTS-EARNED           PIC 9(7) COMP-3.
+           05  LL-FILLER                  PIC X(10).
+
        FD  CUSTOMER-MASTER-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 200 CHARACTERS.
@@ -204,13 +247,32 @@
                88  INVUPDT-FILE-SUCCESS   VALUE '00'.
            05  CUSTOMER-FILE-STATUS       PIC X(2).
                88  CUSTOMER-FILE-SUCCESS  VALUE '00'.
-               
+           05  TENDER-FILE-STATUS         PIC X(2).
+               88  TENDER-FILE-SUCCESS    VALUE '00'.
+           05  LOYALTY-LEDGER-STATUS      PIC X(2).
+               88  LOYALTY-LEDGER-SUCCESS VALUE '00'.
+
        01  WS-COUNTERS.
            05  WS-TRANS-READ              PIC 9(7) VALUE ZEROES.
            05  WS-TRANS-PROCESSED         PIC 9(7) VALUE ZEROES.
            05  WS-TRANS-ERRORS            PIC 9(7) VALUE ZEROES.
-           05  WS-ITEMS-SOLD              PIC 9(7) VALUE ZEROES.
+           05  WS-ITEMS-SOLD              PIC S9(7) VALUE ZEROES.
            05  WS-ITEMS-BELOW-REORDER     PIC 9(5) VALUE ZEROES.
+
+       01  WS-TENDER-TOTALS.
+           05  WS-TENDER-ENTRY            OCCURS 5 TIMES.
+               10  WS-TENDER-METHOD       PIC X(2).
+               10  WS-TENDER-AMOUNT       PIC S9(9)V99 COMP-3.
+
+       01  WS-TENDER-SEARCH-FIELDS.
+           05  WS-TENDER-IDX              PIC 9 VALUE ZEROES.
+           05  WS-TENDER-FOUND-IDX        PIC 9 VALUE ZEROES.
+           05  WS-TENDER-EMPTY-IDX        PIC 9 VALUE ZEROES.
+           05  WS-TENDER-FOUND-SWITCH     PIC X VALUE 'N'.
+               88  WS-TENDER-METHOD-FOUND VALUE 'Y'.
+           05  WS-SEARCH-TENDER-METHOD    PIC X(2).
+           05  WS-TENDER-GRAND-TOTAL      PIC S9(9)V99 VALUE ZEROES.
+           05  WS-TENDER-VARIANCE         PIC S9(9)V99 VALUE ZEROES.
            
        01  WS-CALCULATION-FIELDS.
            05  WS-TOTAL-SALES-AMOUNT      PIC S9(9)V99 VALUE ZEROES.
@@ -221,7 +283,13 @@
            05  WS-DISCOUNT-AMOUNT         PIC S9(5)V99 VALUE ZEROES.
            05  WS-TAXABLE-AMOUNT          PIC S9(7)V99 VALUE ZEROES.
            05  WS-TAX-AMOUNT              PIC S9(5)V99 VALUE ZEROES.
-           
+           05  WS-LOYALTY-POINTS-EARNED   PIC 9(7) COMP-3 VALUE ZEROES.
+           05  WS-REDEMPTION-DISCOUNT     PIC S9(5)V99 VALUE ZEROES.
+           05  WS-POINTS-REDEEMED         PIC 9(7) COMP-3 VALUE ZEROES.
+
+       01  WS-LOYALTY-CONSTANTS.
+           05  WS-POINTS-PER-DOLLAR       PIC 9(3) VALUE 100.
+
        01  WS-DATE-FIELDS.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR        PIC 9(4).
@@ -267,7 +335,7 @@
            
        01  WS-REPORT-TOTAL.
            05  FILLER                     PIC X(36) VALUE SPACES.
-           05  FILLER                     PIC X(15) VALUE 'TOTAL SALES:'.
+           05  FILLER                    PIC X(15) VALUE 'TOTAL SALES:'.
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  WS-RPT-TOTAL-AMOUNT        PIC $$$,$$$,$$9.99.
            05  FILLER                     PIC X(56) VALUE SPACES.
@@ -316,11 +384,30 @@
            05  FILLER                     PIC X(100) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL5.
-           05  FILLER                     PIC X(25) VALUE 
+           05  FILLER                     PIC X(25) VALUE
                                           'ITEMS BELOW REORDER:'.
            05  WS-SUM-BELOW-REORDER       PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
-           
+
+       01  WS-TENDER-HEADER.
+           05  FILLER                     PIC X(30) VALUE
+                                          'TENDER RECONCILIATION'.
+           05  FILLER                     PIC X(102) VALUE SPACES.
+
+       01  WS-TENDER-DETAIL.
+           05  WS-TRPT-METHOD-NAME        PIC X(12).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-TRPT-AMOUNT             PIC $$$,$$$,$$9.99.
+           05  FILLER                     PIC X(103) VALUE SPACES.
+
+       01  WS-TENDER-VARIANCE-LINE.
+           05  FILLER                     PIC X(34) VALUE SPACES.
+           05  FILLER                     PIC X(17) VALUE
+                                          'TENDER VARIANCE:'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-TRPT-VARIANCE           PIC $$$,$$$,$$9.99-.
+           05  FILLER                     PIC X(63) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZATION
@@ -334,10 +421,12 @@
        1000-INITIALIZATION.
            OPEN INPUT SALES-TRANSACTION-FILE
                       CUSTOMER-MASTER-FILE
+                      TENDER-FILE
                 I-O   PRODUCT-MASTER-FILE
+                      LOYALTY-LEDGER-FILE
                 OUTPUT DAILY-SALES-REPORT-FILE
                        INVENTORY-UPDATE-FILE
-                       
+
            IF NOT PRODUCT-FILE-SUCCESS
               DISPLAY 'ERROR OPENING PRODUCT MASTER FILE: ' 
                       PRODUCT-FILE-STATUS
@@ -367,12 +456,26 @@
            END-IF
            
            IF NOT INVUPDT-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING INVENTORY UPDATE FILE: ' 
+              DISPLAY 'ERROR OPENING INVENTORY UPDATE FILE: '
                       INVUPDT-FILE-STATUS
               PERFORM 4000-TERMINATION
               STOP RUN
            END-IF
-           
+
+           IF NOT TENDER-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING TENDER FILE: '
+                      TENDER-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT LOYALTY-LEDGER-SUCCESS
+              DISPLAY 'ERROR OPENING LOYALTY LEDGER FILE: '
+                      LOYALTY-LEDGER-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            
            MOVE WS-CURRENT-YEAR TO WS-FORMATTED-DATE(1:4)
@@ -407,79 +510,19 @@
            END-READ
            
            IF PRODUCT-FILE-SUCCESS AND WS-NO-ERROR
-              COMPUTE WS-EXTENDED-PRICE = 
-                      ST-QUANTITY * ST-UNIT-PRICE
-                      
-              IF ST-DISCOUNT-PERCENT > ZEROES
-                 COMPUTE WS-DISCOUNT-AMOUNT = 
-                         WS-EXTENDED-PRICE * ST-DISCOUNT-PERCENT
-                 SUBTRACT WS-DISCOUNT-AMOUNT FROM WS-EXTENDED-PRICE
-                 ADD WS-DISCOUNT-AMOUNT TO WS-TOTAL-DISCOUNT-AMOUNT
-              END-IF
-              
-              IF PM-TAXABLE
-                 COMPUTE WS-TAX-AMOUNT = 
-                         WS-EXTENDED-PRICE * PM-TAX-RATE
-                 ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX-AMOUNT
-              ELSE
-                 MOVE ZEROES TO WS-TAX-AMOUNT
-              END-IF
-              
-              MOVE WS-EXTENDED-PRICE TO ST-EXTENDED-PRICE
-              MOVE WS-TAX-AMOUNT TO ST-TAX-AMOUNT
-              
-              SUBTRACT ST-QUANTITY FROM PM-QUANTITY-ON-HAND
-              ADD ST-QUANTITY TO PM-YTD-SALES-QUANTITY
-              ADD ST-QUANTITY TO PM-MTD-SALES-QUANTITY
-              ADD ST-EXTENDED-PRICE TO PM-YTD-SALES-AMOUNT
-              ADD ST-EXTENDED-PRICE TO PM-MTD-SALES-AMOUNT
-              
-              MOVE ST-TRANSACTION-DATE TO PM-LAST-SALE-DATE
-              
-              REWRITE PRODUCT-MASTER-RECORD
-              
-              MOVE PM-PRODUCT-ID TO IU-PRODUCT-ID
-              MOVE 'S' TO IU-UPDATE-TYPE
-              MOVE ST-QUANTITY TO IU-QUANTITY
-              MOVE ST-TRANSACTION-DATE TO IU-TRANSACTION-DATE
-              MOVE ST-TRANSACTION-ID TO IU-TRANSACTION-ID
-              
-              WRITE INVENTORY-UPDATE-RECORD
-              
-              IF ST-CUSTOMER-ID NOT = SPACES
-                 MOVE ST-CUSTOMER-ID TO CM-CUSTOMER-ID
-                 
-                 READ CUSTOMER-MASTER-FILE
-                     INVALID KEY
-                         CONTINUE
-                     NOT INVALID KEY
-                         ADD ST-EXTENDED-PRICE TO CM-YTD-PURCHASES
-                         MOVE ST-TRANSACTION-DATE TO CM-LAST-PURCHASE-DATE
-                         
-                         EVALUATE TRUE
-                             WHEN CM-REGULAR
-                                 ADD ST-EXTENDED-PRICE TO CM-LOYALTY-POINTS
-                             WHEN CM-GOLD
-                                 COMPUTE CM-LOYALTY-POINTS = 
-                                         CM-LOYALTY-POINTS + 
-                                         (ST-EXTENDED-PRICE * 1.5)
-                             WHEN CM-PLATINUM
-                                 COMPUTE CM-LOYALTY-POINTS = 
-                                         CM-LOYALTY-POINTS + 
-                                         (ST-EXTENDED-PRICE * 2)
-                         END-EVALUATE
-                         
-                         REWRITE CUSTOMER-MASTER-RECORD
-                 END-READ
-              END-IF
-              
-              ADD ST-EXTENDED-PRICE TO WS-TOTAL-SALES-AMOUNT
-              ADD ST-QUANTITY TO WS-ITEMS-SOLD
+              EVALUATE TRUE
+                  WHEN ST-RETURN
+                      PERFORM 2250-PROCESS-RETURN
+                  WHEN ST-REDEMPTION
+                      PERFORM 2280-PROCESS-REDEMPTION
+                  WHEN OTHER
+                      PERFORM 2200-PROCESS-SALE
+              END-EVALUATE
               ADD 1 TO WS-TRANS-PROCESSED
            ELSE
               ADD 1 TO WS-TRANS-ERRORS
            END-IF
-           
+
            READ SALES-TRANSACTION-FILE
                AT END SET SALES-FILE-EOF TO TRUE
            END-READ
@@ -488,7 +531,271 @@
               ADD 1 TO WS-TRANS-READ
            END-IF
            .
-           
+
+       2200-PROCESS-SALE.
+           IF PM-SALE-START-DATE NOT = ZEROES
+              AND PM-SALE-END-DATE NOT = ZEROES
+              AND ST-TRANSACTION-DATE NOT < PM-SALE-START-DATE
+              AND ST-TRANSACTION-DATE NOT > PM-SALE-END-DATE
+              IF ST-UNIT-PRICE NOT = PM-SALE-PRICE
+                 DISPLAY 'PRICE MISMATCH ON TRANSACTION '
+                         ST-TRANSACTION-ID ': REGISTER SENT '
+                         ST-UNIT-PRICE ' SALE PRICE IS ' PM-SALE-PRICE
+              END-IF
+              MOVE PM-SALE-PRICE TO ST-UNIT-PRICE
+           END-IF
+
+           COMPUTE WS-EXTENDED-PRICE =
+                   ST-QUANTITY * ST-UNIT-PRICE
+
+           IF ST-DISCOUNT-PERCENT > ZEROES
+              COMPUTE WS-DISCOUNT-AMOUNT =
+                      WS-EXTENDED-PRICE * ST-DISCOUNT-PERCENT
+              SUBTRACT WS-DISCOUNT-AMOUNT FROM WS-EXTENDED-PRICE
+              ADD WS-DISCOUNT-AMOUNT TO WS-TOTAL-DISCOUNT-AMOUNT
+           END-IF
+
+           IF PM-TAXABLE
+              COMPUTE WS-TAX-AMOUNT =
+                      WS-EXTENDED-PRICE * PM-TAX-RATE
+              ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX-AMOUNT
+           ELSE
+              MOVE ZEROES TO WS-TAX-AMOUNT
+           END-IF
+
+           MOVE WS-EXTENDED-PRICE TO ST-EXTENDED-PRICE
+           MOVE WS-TAX-AMOUNT TO ST-TAX-AMOUNT
+
+           SUBTRACT ST-QUANTITY FROM PM-QUANTITY-ON-HAND
+           ADD ST-QUANTITY TO PM-YTD-SALES-QUANTITY
+           ADD ST-QUANTITY TO PM-MTD-SALES-QUANTITY
+           ADD ST-EXTENDED-PRICE TO PM-YTD-SALES-AMOUNT
+           ADD ST-EXTENDED-PRICE TO PM-MTD-SALES-AMOUNT
+
+           MOVE ST-TRANSACTION-DATE TO PM-LAST-SALE-DATE
+
+           REWRITE PRODUCT-MASTER-RECORD
+
+           MOVE PM-PRODUCT-ID TO IU-PRODUCT-ID
+           MOVE 'S' TO IU-UPDATE-TYPE
+           MOVE ST-QUANTITY TO IU-QUANTITY
+           MOVE ST-TRANSACTION-DATE TO IU-TRANSACTION-DATE
+           MOVE ST-TRANSACTION-ID TO IU-TRANSACTION-ID
+
+           WRITE INVENTORY-UPDATE-RECORD
+
+           IF ST-CUSTOMER-ID NOT = SPACES
+              MOVE ST-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+              READ CUSTOMER-MASTER-FILE
+                  INVALID KEY
+                      CONTINUE
+                  NOT INVALID KEY
+                      ADD ST-EXTENDED-PRICE TO CM-YTD-PURCHASES
+                      MOVE ST-TRANSACTION-DATE TO CM-LAST-PURCHASE-DATE
+
+                      EVALUATE TRUE
+                          WHEN CM-REGULAR
+                              MOVE ST-EXTENDED-PRICE
+                                   TO WS-LOYALTY-POINTS-EARNED
+                          WHEN CM-GOLD
+                              COMPUTE WS-LOYALTY-POINTS-EARNED =
+                                      ST-EXTENDED-PRICE * 1.5
+                          WHEN CM-PLATINUM
+                              COMPUTE WS-LOYALTY-POINTS-EARNED =
+                                      ST-EXTENDED-PRICE * 2
+                      END-EVALUATE
+
+                      ADD WS-LOYALTY-POINTS-EARNED TO CM-LOYALTY-POINTS
+
+                      REWRITE CUSTOMER-MASTER-RECORD
+
+                      MOVE ST-TRANSACTION-ID TO LL-TRANSACTION-ID
+                      MOVE ST-CUSTOMER-ID TO LL-CUSTOMER-ID
+                      MOVE WS-LOYALTY-POINTS-EARNED TO LL-POINTS-EARNED
+
+                      WRITE LOYALTY-LEDGER-RECORD
+                          INVALID KEY
+                              DISPLAY
+                                 'ERROR RECORDING LOYALTY LEDGER: '
+                                 ST-TRANSACTION-ID
+                      END-WRITE
+              END-READ
+           END-IF
+
+           ADD ST-EXTENDED-PRICE TO WS-TOTAL-SALES-AMOUNT
+           ADD ST-QUANTITY TO WS-ITEMS-SOLD
+           .
+
+       2250-PROCESS-RETURN.
+           COMPUTE WS-EXTENDED-PRICE =
+                   ST-QUANTITY * ST-UNIT-PRICE
+
+           IF ST-DISCOUNT-PERCENT > ZEROES
+              COMPUTE WS-DISCOUNT-AMOUNT =
+                      WS-EXTENDED-PRICE * ST-DISCOUNT-PERCENT
+              SUBTRACT WS-DISCOUNT-AMOUNT FROM WS-EXTENDED-PRICE
+              SUBTRACT WS-DISCOUNT-AMOUNT FROM WS-TOTAL-DISCOUNT-AMOUNT
+           END-IF
+
+           IF PM-TAXABLE
+              COMPUTE WS-TAX-AMOUNT =
+                      WS-EXTENDED-PRICE * PM-TAX-RATE
+              SUBTRACT WS-TAX-AMOUNT FROM WS-TOTAL-TAX-AMOUNT
+           ELSE
+              MOVE ZEROES TO WS-TAX-AMOUNT
+           END-IF
+
+           MOVE WS-EXTENDED-PRICE TO ST-EXTENDED-PRICE
+           MOVE WS-TAX-AMOUNT TO ST-TAX-AMOUNT
+
+           ADD ST-QUANTITY TO PM-QUANTITY-ON-HAND
+           SUBTRACT ST-QUANTITY FROM PM-YTD-SALES-QUANTITY
+           SUBTRACT ST-QUANTITY FROM PM-MTD-SALES-QUANTITY
+           SUBTRACT ST-EXTENDED-PRICE FROM PM-YTD-SALES-AMOUNT
+           SUBTRACT ST-EXTENDED-PRICE FROM PM-MTD-SALES-AMOUNT
+
+           REWRITE PRODUCT-MASTER-RECORD
+
+           MOVE PM-PRODUCT-ID TO IU-PRODUCT-ID
+           MOVE 'R' TO IU-UPDATE-TYPE
+           MOVE ST-QUANTITY TO IU-QUANTITY
+           MOVE ST-TRANSACTION-DATE TO IU-TRANSACTION-DATE
+           MOVE ST-TRANSACTION-ID TO IU-TRANSACTION-ID
+
+           WRITE INVENTORY-UPDATE-RECORD
+
+           IF ST-CUSTOMER-ID NOT = SPACES
+              MOVE ST-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+              READ CUSTOMER-MASTER-FILE
+                  INVALID KEY
+                      CONTINUE
+                  NOT INVALID KEY
+                      SUBTRACT ST-EXTENDED-PRICE FROM CM-YTD-PURCHASES
+
+                      MOVE ST-ORIGINAL-TRANSACTION-ID
+                           TO LL-TRANSACTION-ID
+
+                      READ LOYALTY-LEDGER-FILE
+                          INVALID KEY
+                              EVALUATE TRUE
+                                  WHEN CM-REGULAR
+                                      MOVE ST-EXTENDED-PRICE
+                                           TO WS-LOYALTY-POINTS-EARNED
+                                  WHEN CM-GOLD
+                                      COMPUTE
+                                         WS-LOYALTY-POINTS-EARNED =
+                                         ST-EXTENDED-PRICE * 1.5
+                                  WHEN CM-PLATINUM
+                                      COMPUTE
+                                         WS-LOYALTY-POINTS-EARNED =
+                                         ST-EXTENDED-PRICE * 2
+                              END-EVALUATE
+                          NOT INVALID KEY
+                              MOVE LL-POINTS-EARNED
+                                   TO WS-LOYALTY-POINTS-EARNED
+                      END-READ
+
+                      IF CM-LOYALTY-POINTS < WS-LOYALTY-POINTS-EARNED
+                         MOVE ZEROES TO CM-LOYALTY-POINTS
+                      ELSE
+                         SUBTRACT WS-LOYALTY-POINTS-EARNED
+                             FROM CM-LOYALTY-POINTS
+                      END-IF
+
+                      REWRITE CUSTOMER-MASTER-RECORD
+              END-READ
+           END-IF
+
+           SUBTRACT ST-EXTENDED-PRICE FROM WS-TOTAL-SALES-AMOUNT
+           SUBTRACT ST-QUANTITY FROM WS-ITEMS-SOLD
+           .
+
+       2280-PROCESS-REDEMPTION.
+           IF PM-SALE-START-DATE NOT = ZEROES
+              AND PM-SALE-END-DATE NOT = ZEROES
+              AND ST-TRANSACTION-DATE NOT < PM-SALE-START-DATE
+              AND ST-TRANSACTION-DATE NOT > PM-SALE-END-DATE
+              MOVE PM-SALE-PRICE TO ST-UNIT-PRICE
+           END-IF
+
+           COMPUTE WS-EXTENDED-PRICE =
+                   ST-QUANTITY * ST-UNIT-PRICE
+
+           IF ST-DISCOUNT-PERCENT > ZEROES
+              COMPUTE WS-DISCOUNT-AMOUNT =
+                      WS-EXTENDED-PRICE * ST-DISCOUNT-PERCENT
+              SUBTRACT WS-DISCOUNT-AMOUNT FROM WS-EXTENDED-PRICE
+              ADD WS-DISCOUNT-AMOUNT TO WS-TOTAL-DISCOUNT-AMOUNT
+           END-IF
+
+           MOVE ZEROES TO WS-REDEMPTION-DISCOUNT
+           MOVE ZEROES TO WS-POINTS-REDEEMED
+
+           IF ST-CUSTOMER-ID NOT = SPACES
+              MOVE ST-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+              READ CUSTOMER-MASTER-FILE
+                  INVALID KEY
+                      CONTINUE
+                  NOT INVALID KEY
+                      IF ST-POINTS-TO-REDEEM > CM-LOYALTY-POINTS
+                         MOVE CM-LOYALTY-POINTS TO WS-POINTS-REDEEMED
+                      ELSE
+                         MOVE ST-POINTS-TO-REDEEM TO WS-POINTS-REDEEMED
+                      END-IF
+
+                      COMPUTE WS-REDEMPTION-DISCOUNT =
+                              WS-POINTS-REDEEMED / WS-POINTS-PER-DOLLAR
+
+                      IF WS-REDEMPTION-DISCOUNT > WS-EXTENDED-PRICE
+                         MOVE WS-EXTENDED-PRICE
+                             TO WS-REDEMPTION-DISCOUNT
+                      END-IF
+
+                      SUBTRACT WS-REDEMPTION-DISCOUNT
+                          FROM WS-EXTENDED-PRICE
+                      SUBTRACT WS-POINTS-REDEEMED FROM CM-LOYALTY-POINTS
+                      ADD WS-EXTENDED-PRICE TO CM-YTD-PURCHASES
+                      MOVE ST-TRANSACTION-DATE TO CM-LAST-PURCHASE-DATE
+                      REWRITE CUSTOMER-MASTER-RECORD
+              END-READ
+           END-IF
+
+           IF PM-TAXABLE
+              COMPUTE WS-TAX-AMOUNT =
+                      WS-EXTENDED-PRICE * PM-TAX-RATE
+              ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX-AMOUNT
+           ELSE
+              MOVE ZEROES TO WS-TAX-AMOUNT
+           END-IF
+
+           MOVE WS-EXTENDED-PRICE TO ST-EXTENDED-PRICE
+           MOVE WS-TAX-AMOUNT TO ST-TAX-AMOUNT
+
+           SUBTRACT ST-QUANTITY FROM PM-QUANTITY-ON-HAND
+           ADD ST-QUANTITY TO PM-YTD-SALES-QUANTITY
+           ADD ST-QUANTITY TO PM-MTD-SALES-QUANTITY
+           ADD ST-EXTENDED-PRICE TO PM-YTD-SALES-AMOUNT
+           ADD ST-EXTENDED-PRICE TO PM-MTD-SALES-AMOUNT
+
+           MOVE ST-TRANSACTION-DATE TO PM-LAST-SALE-DATE
+
+           REWRITE PRODUCT-MASTER-RECORD
+
+           MOVE PM-PRODUCT-ID TO IU-PRODUCT-ID
+           MOVE 'S' TO IU-UPDATE-TYPE
+           MOVE ST-QUANTITY TO IU-QUANTITY
+           MOVE ST-TRANSACTION-DATE TO IU-TRANSACTION-DATE
+           MOVE ST-TRANSACTION-ID TO IU-TRANSACTION-ID
+
+           WRITE INVENTORY-UPDATE-RECORD
+
+           ADD ST-EXTENDED-PRICE TO WS-TOTAL-SALES-AMOUNT
+           ADD ST-QUANTITY TO WS-ITEMS-SOLD
+           .
+
        3000-GENERATE-SALES-REPORT.
            MOVE ZEROES TO WS-ITEMS-BELOW-REORDER
            
@@ -527,13 +834,102 @@
            MOVE WS-TOTAL-SALES-AMOUNT TO WS-RPT-TOTAL-AMOUNT
            MOVE WS-TOTAL-TAX-AMOUNT TO WS-RPT-TOTAL-TAX
            MOVE WS-NET-SALES-AMOUNT TO WS-RPT-NET-SALES
-           
+
            WRITE DAILY-SALES-REPORT-RECORD FROM SPACES
            WRITE DAILY-SALES-REPORT-RECORD FROM WS-REPORT-TOTAL
            WRITE DAILY-SALES-REPORT-RECORD FROM WS-REPORT-TAX
            WRITE DAILY-SALES-REPORT-RECORD FROM WS-REPORT-NET
+
+           PERFORM 3050-RECONCILE-TENDER-TOTALS
            .
-           
+
+       3050-RECONCILE-TENDER-TOTALS.
+           MOVE SPACES TO WS-TENDER-TOTALS
+
+           MOVE LOW-VALUES TO TN-TENDER-KEY
+
+           START TENDER-FILE KEY >= TN-TENDER-KEY
+               INVALID KEY MOVE HIGH-VALUES TO TN-TENDER-KEY
+           END-START
+
+           IF TN-TENDER-KEY NOT = HIGH-VALUES
+              READ TENDER-FILE NEXT
+                  AT END MOVE HIGH-VALUES TO TN-TENDER-KEY
+              END-READ
+           END-IF
+
+           PERFORM UNTIL TN-TENDER-KEY = HIGH-VALUES
+              MOVE TN-PAYMENT-METHOD TO WS-SEARCH-TENDER-METHOD
+              PERFORM 3060-FIND-TENDER-SLOT
+
+              IF WS-TENDER-METHOD-FOUND
+                 ADD TN-TENDER-AMOUNT
+                     TO WS-TENDER-AMOUNT(WS-TENDER-FOUND-IDX)
+              ELSE
+                 IF WS-TENDER-EMPTY-IDX NOT = ZEROES
+                    MOVE TN-PAYMENT-METHOD
+                        TO WS-TENDER-METHOD(WS-TENDER-EMPTY-IDX)
+                    MOVE TN-TENDER-AMOUNT
+                        TO WS-TENDER-AMOUNT(WS-TENDER-EMPTY-IDX)
+                 END-IF
+              END-IF
+
+              ADD TN-TENDER-AMOUNT TO WS-TENDER-GRAND-TOTAL
+
+              READ TENDER-FILE NEXT
+                  AT END MOVE HIGH-VALUES TO TN-TENDER-KEY
+              END-READ
+           END-PERFORM
+
+           COMPUTE WS-TENDER-VARIANCE =
+                   WS-NET-SALES-AMOUNT - WS-TENDER-GRAND-TOTAL
+
+           WRITE DAILY-SALES-REPORT-RECORD FROM SPACES
+           WRITE DAILY-SALES-REPORT-RECORD FROM WS-TENDER-HEADER
+
+           PERFORM VARYING WS-TENDER-IDX FROM 1 BY 1
+                   UNTIL WS-TENDER-IDX > 5
+              IF WS-TENDER-METHOD(WS-TENDER-IDX) NOT = SPACES
+                 EVALUATE WS-TENDER-METHOD(WS-TENDER-IDX)
+                     WHEN 'CA' MOVE 'CASH' TO WS-TRPT-METHOD-NAME
+                     WHEN 'CR' MOVE 'CREDIT' TO WS-TRPT-METHOD-NAME
+                     WHEN 'DB' MOVE 'DEBIT' TO WS-TRPT-METHOD-NAME
+                     WHEN 'GC' MOVE 'GIFT CARD' TO WS-TRPT-METHOD-NAME
+                     WHEN 'SC' MOVE 'STORE CREDIT'
+                               TO WS-TRPT-METHOD-NAME
+                     WHEN OTHER MOVE WS-TENDER-METHOD(WS-TENDER-IDX)
+                                  TO WS-TRPT-METHOD-NAME
+                 END-EVALUATE
+
+                 MOVE WS-TENDER-AMOUNT(WS-TENDER-IDX) TO WS-TRPT-AMOUNT
+
+                 WRITE DAILY-SALES-REPORT-RECORD FROM WS-TENDER-DETAIL
+              END-IF
+           END-PERFORM
+
+           MOVE WS-TENDER-VARIANCE TO WS-TRPT-VARIANCE
+           WRITE DAILY-SALES-REPORT-RECORD FROM WS-TENDER-VARIANCE-LINE
+           .
+
+       3060-FIND-TENDER-SLOT.
+           MOVE ZEROES TO WS-TENDER-FOUND-IDX
+           MOVE ZEROES TO WS-TENDER-EMPTY-IDX
+           MOVE 'N' TO WS-TENDER-FOUND-SWITCH
+
+           PERFORM VARYING WS-TENDER-IDX FROM 1 BY 1
+                   UNTIL WS-TENDER-IDX > 5
+              IF WS-TENDER-METHOD(WS-TENDER-IDX)
+                    = WS-SEARCH-TENDER-METHOD
+                 MOVE WS-TENDER-IDX TO WS-TENDER-FOUND-IDX
+                 MOVE 'Y' TO WS-TENDER-FOUND-SWITCH
+              END-IF
+              IF WS-TENDER-METHOD(WS-TENDER-IDX) = SPACES
+                 AND WS-TENDER-EMPTY-IDX = ZEROES
+                 MOVE WS-TENDER-IDX TO WS-TENDER-EMPTY-IDX
+              END-IF
+           END-PERFORM
+           .
+
        4000-TERMINATION.
            MOVE WS-TRANS-READ TO WS-SUM-TRANS-READ
            MOVE WS-TRANS-PROCESSED TO WS-SUM-TRANS-PROCESSED
@@ -554,4 +950,6 @@
                  SALES-TRANSACTION-FILE
                  DAILY-SALES-REPORT-FILE
                  INVENTORY-UPDATE-FILE
+                 TENDER-FILE
+                 LOYALTY-LEDGER-FILE
            .
