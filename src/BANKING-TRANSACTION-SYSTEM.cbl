@@ -47,6 +47,14 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS REPORT-FILE-STATUS.
 
+           SELECT OVERDRAFT-REPORT-FILE ASSIGN TO ODFTRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OVERDRAFT-FILE-STATUS.
+
+           SELECT CD-MATURITY-REPORT-FILE ASSIGN TO CDMATRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CD-MATURITY-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -144,6 +152,8 @@
                88  TR-FEE                 VALUE 'FE'.
                88  TR-INTEREST            VALUE 'IN'.
                88  TR-ADJUSTMENT          VALUE 'AD'.
+               88  TR-NEW-CUSTOMER        VALUE 'NC'.
+               88  TR-NEW-ACCOUNT         VALUE 'NA'.
            05  TR-TRANSACTION-DATE.
                10  TR-TRANS-YEAR          PIC 9(4).
                10  TR-TRANS-MONTH         PIC 9(2).
@@ -165,7 +175,8 @@
                88  TR-BATCH               VALUE 'BT'.
            05  TR-DESCRIPTION             PIC X(30).
            05  TR-TELLER-ID               PIC X(5).
-           05  TR-FILLER                  PIC X(10).
+           05  TR-NEW-ACCT-TYPE           PIC X(2).
+           05  TR-FILLER                  PIC X(8).
            
        FD  STATEMENT-FILE
            LABEL RECORDS ARE STANDARD
@@ -176,7 +187,17 @@
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 132 CHARACTERS.
        01  DAILY-REPORT-RECORD            PIC X(132).
-       
+
+       FD  OVERDRAFT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  OVERDRAFT-REPORT-RECORD        PIC X(132).
+
+       FD  CD-MATURITY-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CD-MATURITY-REPORT-RECORD      PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  CUSTOMER-FILE-STATUS       PIC X(2).
@@ -191,7 +212,11 @@
                88  STMT-FILE-SUCCESS      VALUE '00'.
            05  REPORT-FILE-STATUS         PIC X(2).
                88  REPORT-FILE-SUCCESS    VALUE '00'.
-               
+           05  OVERDRAFT-FILE-STATUS      PIC X(2).
+               88  OVERDRAFT-FILE-SUCCESS VALUE '00'.
+           05  CD-MATURITY-FILE-STATUS    PIC X(2).
+               88  CD-MATURITY-FILE-SUCCESS VALUE '00'.
+
        01  WS-COUNTERS.
            05  WS-TRANS-READ              PIC 9(7) VALUE ZEROES.
            05  WS-TRANS-PROCESSED         PIC 9(7) VALUE ZEROES.
@@ -203,7 +228,14 @@
            05  WS-FEES-COUNT              PIC 9(7) VALUE ZEROES.
            05  WS-INTEREST-COUNT          PIC 9(7) VALUE ZEROES.
            05  WS-ADJUSTMENTS-COUNT       PIC 9(7) VALUE ZEROES.
-           
+           05  WS-OVERDRAFTS-COUNT        PIC 9(7) VALUE ZEROES.
+           05  WS-NSF-COUNT               PIC 9(7) VALUE ZEROES.
+           05  WS-MONTHEND-INT-COUNT      PIC 9(7) VALUE ZEROES.
+           05  WS-DORMANT-FLAGGED-COUNT   PIC 9(7) VALUE ZEROES.
+           05  WS-NEW-CUSTOMERS-COUNT     PIC 9(7) VALUE ZEROES.
+           05  WS-NEW-ACCOUNTS-COUNT      PIC 9(7) VALUE ZEROES.
+           05  WS-CD-MATURITY-COUNT       PIC 9(7) VALUE ZEROES.
+
        01  WS-AMOUNT-FIELDS.
            05  WS-DEPOSITS-TOTAL          PIC S9(11)V99 VALUE ZEROES.
            05  WS-WITHDRAWALS-TOTAL       PIC S9(11)V99 VALUE ZEROES.
@@ -213,7 +245,37 @@
            05  WS-INTEREST-TOTAL          PIC S9(11)V99 VALUE ZEROES.
            05  WS-ADJUSTMENTS-TOTAL       PIC S9(11)V99 VALUE ZEROES.
            05  WS-NEW-BALANCE             PIC S9(11)V99 VALUE ZEROES.
-           
+           05  WS-MONTHEND-INT-TOTAL      PIC S9(11)V99 VALUE ZEROES.
+           05  WS-MONTHEND-INT-AMOUNT     PIC S9(9)V9(6) VALUE ZEROES.
+
+       01  WS-MONTH-END-FIELDS.
+           05  WS-LAST-DAY-OF-MONTH       PIC 9(2) VALUE ZEROES.
+           05  WS-LEAP-YEAR-SWITCH        PIC X VALUE 'N'.
+               88  WS-LEAP-YEAR           VALUE 'Y'.
+           05  WS-LEAP-REMAINDER-4        PIC 9(4) VALUE ZEROES.
+           05  WS-LEAP-REMAINDER-100      PIC 9(4) VALUE ZEROES.
+           05  WS-LEAP-REMAINDER-400      PIC 9(4) VALUE ZEROES.
+           05  WS-LEAP-QUOTIENT           PIC 9(4) VALUE ZEROES.
+
+       01  WS-DORMANCY-FIELDS.
+           05  WS-DORMANCY-MONTHS         PIC 9(3) VALUE 12.
+           05  WS-ELAPSED-MONTHS          PIC S9(5) VALUE ZEROES.
+
+       01  WS-JULIAN-DATE-FIELDS.
+           05  WS-JD-YEAR                 PIC 9(4).
+           05  WS-JD-MONTH                PIC 9(2).
+           05  WS-JD-DAY                  PIC 9(2).
+           05  WS-JD-A                    PIC S9(9) COMP-3.
+           05  WS-JD-Y2                   PIC S9(9) COMP-3.
+           05  WS-JD-M2                   PIC S9(9) COMP-3.
+           05  WS-JD-RESULT               PIC S9(9) COMP-3.
+
+       01  WS-CD-MATURITY-WINDOW.
+           05  WS-CD-NOTICE-DAYS          PIC 9(3) VALUE 30.
+           05  WS-CD-CURRENT-JULIAN       PIC S9(9) COMP-3.
+           05  WS-CD-MATURITY-JULIAN      PIC S9(9) COMP-3.
+           05  WS-CD-DAYS-TO-MATURITY     PIC S9(5) COMP-3.
+
        01  WS-DATE-FIELDS.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR        PIC 9(4).
@@ -224,6 +286,10 @@
        01  WS-ERROR-FLAG                  PIC X VALUE 'N'.
            88  WS-ERROR-FOUND             VALUE 'Y'.
            88  WS-NO-ERROR                VALUE 'N'.
+
+       01  WS-PREV-STMT-ACCOUNT           PIC X(12) VALUE SPACES.
+       01  WS-STMT-BEGIN-BALANCE          PIC S9(11)V99 VALUE ZEROES.
+       01  WS-STMT-END-BALANCE            PIC S9(11)V99 VALUE ZEROES.
            
        01  WS-REPORT-HEADER1.
            05  FILLER                     PIC X(30) VALUE 
@@ -234,11 +300,11 @@
            05  FILLER                     PIC X(47) VALUE SPACES.
            
        01  WS-REPORT-HEADER2.
-           05  FILLER                     PIC X(15) VALUE 'TRANSACTION TYPE'.
+           05  FILLER                PIC X(15) VALUE 'TRANSACTION TYPE'.
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  FILLER                     PIC X(10) VALUE 'COUNT'.
            05  FILLER                     PIC X(3) VALUE SPACES.
-           05  FILLER                     PIC X(15) VALUE 'TOTAL AMOUNT'.
+           05  FILLER                    PIC X(15) VALUE 'TOTAL AMOUNT'.
            05  FILLER                     PIC X(86) VALUE SPACES.
            
        01  WS-REPORT-DETAIL.
@@ -257,8 +323,64 @@
            05  WS-RPT-TOTAL-AMOUNT        PIC $$$,$$$,$$$,$$9.99-.
            05  FILLER                     PIC X(86) VALUE SPACES.
            
+       01  WS-OVERDRAFT-HEADER1.
+           05  FILLER                     PIC X(30) VALUE
+                                          'OVERDRAFT/NSF FEE DETAIL'.
+           05  FILLER                     PIC X(40) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE 'DATE:'.
+           05  WS-ODFT-HEADER-DATE        PIC X(10).
+           05  FILLER                     PIC X(47) VALUE SPACES.
+
+       01  WS-OVERDRAFT-HEADER2.
+           05  FILLER                     PIC X(12) VALUE 'ACCOUNT NO'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE 'TRANS ID'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(15) VALUE 'TYPE'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(15) VALUE 'AMOUNT'.
+           05  FILLER                     PIC X(71) VALUE SPACES.
+
+       01  WS-OVERDRAFT-DETAIL.
+           05  WS-ODFT-ACCOUNT-NO         PIC X(12).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-ODFT-TRANS-ID           PIC X(10).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-ODFT-TYPE               PIC X(15).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-ODFT-AMOUNT             PIC $$$,$$$,$$9.99-.
+           05  FILLER                     PIC X(71) VALUE SPACES.
+
+       01  WS-CD-MATURITY-HEADER1.
+           05  FILLER                     PIC X(30) VALUE
+                                          'CD MATURITY NOTICES'.
+           05  FILLER                     PIC X(40) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE 'DATE:'.
+           05  WS-CDMAT-HEADER-DATE       PIC X(10).
+           05  FILLER                     PIC X(47) VALUE SPACES.
+
+       01  WS-CD-MATURITY-HEADER2.
+           05  FILLER                     PIC X(12) VALUE 'ACCOUNT NO'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(12) VALUE 'CUSTOMER ID'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(12) VALUE 'MATURED ON'.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(15) VALUE 'BALANCE'.
+           05  FILLER                     PIC X(72) VALUE SPACES.
+
+       01  WS-CD-MATURITY-DETAIL.
+           05  WS-CDMAT-ACCOUNT-NO        PIC X(12).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-CDMAT-CUSTOMER-ID       PIC X(12).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-CDMAT-MATURITY-DATE     PIC X(12).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-CDMAT-BALANCE           PIC $$$,$$$,$$9.99-.
+           05  FILLER                     PIC X(72) VALUE SPACES.
+
        01  WS-STATEMENT-HEADER1.
-           05  FILLER                     PIC X(20) VALUE 'ACCOUNT STATEMENT'.
+           05  FILLER               PIC X(20) VALUE 'ACCOUNT STATEMENT'.
            05  FILLER                     PIC X(50) VALUE SPACES.
            05  FILLER                     PIC X(5) VALUE 'DATE:'.
            05  WS-STMT-HEADER-DATE        PIC X(10).
@@ -296,9 +418,15 @@
            05  WS-STMT-BALANCE            PIC $$$,$$$,$$9.99-.
            05  FILLER                     PIC X(40) VALUE SPACES.
            
+       01  WS-STATEMENT-BEGIN-LINE.
+           05  FILLER                     PIC X(30) VALUE
+                                          'BEGINNING BALANCE:'.
+           05  WS-STMT-BEGIN-BAL-OUT      PIC $$$,$$$,$$9.99-.
+           05  FILLER                     PIC X(85) VALUE SPACES.
+
        01  WS-STATEMENT-SUMMARY.
-           05  FILLER                     PIC X(30) VALUE 
-                                          'CURRENT BALANCE:'.
+           05  FILLER                     PIC X(30) VALUE
+                                          'ENDING BALANCE:'.
            05  WS-STMT-CURRENT-BALANCE    PIC $$$,$$$,$$9.99-.
            05  FILLER                     PIC X(85) VALUE SPACES.
            
@@ -320,16 +448,67 @@
            05  FILLER                     PIC X(100) VALUE SPACES.
            
        01  WS-SUMMARY-DETAIL3.
-           05  FILLER                     PIC X(25) VALUE 
+           05  FILLER                     PIC X(25) VALUE
                                           'TRANSACTIONS IN ERROR:'.
            05  WS-SUM-TRANS-ERRORS        PIC ZZ,ZZ9.
            05  FILLER                     PIC X(100) VALUE SPACES.
-           
+
+       01  WS-SUMMARY-DETAIL4.
+           05  FILLER                     PIC X(25) VALUE
+                                          'OVERDRAFT FEES CHARGED:'.
+           05  WS-SUM-OVERDRAFTS          PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL5.
+           05  FILLER                     PIC X(25) VALUE
+                                          'NSF TRANS DECLINED:'.
+           05  WS-SUM-NSF                 PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL6.
+           05  FILLER                     PIC X(25) VALUE
+                                          'MONTH-END INTEREST:'.
+           05  WS-SUM-MONTHEND-INT-CNT    PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-SUM-MONTHEND-INT-AMT    PIC $$$,$$$,$$9.99-.
+           05  FILLER                     PIC X(82) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL7.
+           05  FILLER                     PIC X(25) VALUE
+                                          'ACCOUNTS FLAGGED DORMANT:'.
+           05  WS-SUM-DORMANT-FLAGGED     PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL8.
+           05  FILLER                     PIC X(25) VALUE
+                                          'NEW CUSTOMERS ONBOARDED:'.
+           05  WS-SUM-NEW-CUSTOMERS       PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL9.
+           05  FILLER                     PIC X(25) VALUE
+                                          'NEW ACCOUNTS OPENED:'.
+           05  WS-SUM-NEW-ACCOUNTS        PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+       01  WS-SUMMARY-DETAIL10.
+           05  FILLER                     PIC X(25) VALUE
+                                          'CD MATURITY NOTICES SENT:'.
+           05  WS-SUM-CD-MATURITY         PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(100) VALUE SPACES.
+
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZATION
            PERFORM 2000-PROCESS-TRANSACTIONS
                UNTIL TRANS-FILE-EOF
+           PERFORM 3400-CHECK-MONTH-END
+           IF WS-LAST-DAY-OF-MONTH = WS-CURRENT-DAY
+              PERFORM 3450-MONTH-END-INTEREST-ACCRUAL
+           END-IF
+           PERFORM 3470-FLAG-DORMANT-ACCOUNTS
+           PERFORM 3480-CD-MATURITY-NOTICES
            PERFORM 3000-GENERATE-DAILY-REPORT
            PERFORM 4000-TERMINATION
            STOP RUN
@@ -337,11 +516,13 @@
            
        1000-INITIALIZATION.
            OPEN INPUT TRANSACTION-FILE
-                      CUSTOMER-MASTER-FILE
-                I-O   ACCOUNT-MASTER-FILE
+                I-O   CUSTOMER-MASTER-FILE
+                      ACCOUNT-MASTER-FILE
                 OUTPUT STATEMENT-FILE
                        DAILY-REPORT-FILE
-                       
+                       OVERDRAFT-REPORT-FILE
+                       CD-MATURITY-REPORT-FILE
+
            IF NOT ACCOUNT-FILE-SUCCESS
               DISPLAY 'ERROR OPENING ACCOUNT MASTER FILE: ' 
                       ACCOUNT-FILE-STATUS
@@ -371,23 +552,44 @@
            END-IF
            
            IF NOT REPORT-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING DAILY REPORT FILE: ' 
+              DISPLAY 'ERROR OPENING DAILY REPORT FILE: '
                       REPORT-FILE-STATUS
               PERFORM 4000-TERMINATION
               STOP RUN
            END-IF
-           
+
+           IF NOT OVERDRAFT-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING OVERDRAFT REPORT FILE: '
+                      OVERDRAFT-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
+           IF NOT CD-MATURITY-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING CD MATURITY REPORT FILE: '
+                      CD-MATURITY-FILE-STATUS
+              PERFORM 4000-TERMINATION
+              STOP RUN
+           END-IF
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
-           
+
            MOVE WS-CURRENT-YEAR TO WS-FORMATTED-DATE(1:4)
            MOVE '-' TO WS-FORMATTED-DATE(5:1)
            MOVE WS-CURRENT-MONTH TO WS-FORMATTED-DATE(6:2)
            MOVE '-' TO WS-FORMATTED-DATE(8:1)
            MOVE WS-CURRENT-DAY TO WS-FORMATTED-DATE(9:2)
-           
+
            MOVE WS-FORMATTED-DATE TO WS-HEADER-DATE
            MOVE WS-FORMATTED-DATE TO WS-STMT-HEADER-DATE
-           
+           MOVE WS-FORMATTED-DATE TO WS-ODFT-HEADER-DATE
+           MOVE WS-FORMATTED-DATE TO WS-CDMAT-HEADER-DATE
+
+           WRITE OVERDRAFT-REPORT-RECORD FROM WS-OVERDRAFT-HEADER1
+           WRITE OVERDRAFT-REPORT-RECORD FROM WS-OVERDRAFT-HEADER2
+           WRITE CD-MATURITY-REPORT-RECORD FROM WS-CD-MATURITY-HEADER1
+           WRITE CD-MATURITY-REPORT-RECORD FROM WS-CD-MATURITY-HEADER2
+
            READ TRANSACTION-FILE
                AT END SET TRANS-FILE-EOF TO TRUE
            END-READ
@@ -399,16 +601,45 @@
            
        2000-PROCESS-TRANSACTIONS.
            MOVE 'N' TO WS-ERROR-FLAG
-           
+
+           IF TR-NEW-CUSTOMER
+              PERFORM 2500-ONBOARD-NEW-CUSTOMER
+           ELSE
+              IF TR-NEW-ACCOUNT
+                 PERFORM 2550-ONBOARD-NEW-ACCOUNT
+              ELSE
+                 PERFORM 2010-PROCESS-ACCOUNT-TRANSACTION
+              END-IF
+           END-IF
+
+           READ TRANSACTION-FILE
+               AT END SET TRANS-FILE-EOF TO TRUE
+           END-READ
+
+           IF TRANS-FILE-SUCCESS
+              ADD 1 TO WS-TRANS-READ
+           END-IF
+           .
+
+       2010-PROCESS-ACCOUNT-TRANSACTION.
            MOVE TR-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
-           
+
            READ ACCOUNT-MASTER-FILE
                INVALID KEY
                    MOVE 'Y' TO WS-ERROR-FLAG
                    ADD 1 TO WS-TRANS-ERRORS
            END-READ
-           
+
            IF ACCOUNT-FILE-SUCCESS AND WS-NO-ERROR
+              IF TR-ACCOUNT-NUMBER NOT = WS-PREV-STMT-ACCOUNT
+                 IF WS-PREV-STMT-ACCOUNT NOT = SPACES
+                    PERFORM 2120-WRITE-STATEMENT-TRAILER
+                 END-IF
+                 MOVE TR-ACCOUNT-NUMBER TO WS-PREV-STMT-ACCOUNT
+                 MOVE AM-CURRENT-BALANCE TO WS-STMT-BEGIN-BALANCE
+                 PERFORM 2110-WRITE-STATEMENT-HEADER
+              END-IF
+
               EVALUATE TRUE
                   WHEN TR-DEPOSIT
                       ADD TR-AMOUNT TO AM-CURRENT-BALANCE
@@ -418,22 +649,30 @@
                       
                   WHEN TR-WITHDRAWAL
                       IF TR-AMOUNT > AM-AVAILABLE-BALANCE AND
-                         TR-AMOUNT > (AM-AVAILABLE-BALANCE + AM-OVERDRAFT-LIMIT)
+                 TR-AMOUNT > (AM-AVAILABLE-BALANCE + AM-OVERDRAFT-LIMIT)
                          MOVE 'Y' TO WS-ERROR-FLAG
                          ADD 1 TO WS-TRANS-ERRORS
+                         ADD 1 TO WS-NSF-COUNT
+                         MOVE 'NSF DECLINE' TO WS-ODFT-TYPE
+                         MOVE TR-AMOUNT TO WS-ODFT-AMOUNT
+                         PERFORM 2150-WRITE-OVERDRAFT-DETAIL
                       ELSE
                          SUBTRACT TR-AMOUNT FROM AM-CURRENT-BALANCE
                          SUBTRACT TR-AMOUNT FROM AM-AVAILABLE-BALANCE
                          ADD 1 TO WS-WITHDRAWALS-COUNT
                          ADD TR-AMOUNT TO WS-WITHDRAWALS-TOTAL
-                         
+
                          IF AM-AVAILABLE-BALANCE < 0 AND
                             AM-OVERDRAFT-FEE > 0
-                            SUBTRACT AM-OVERDRAFT-FEE FROM AM-CURRENT-BALANCE
-                            SUBTRACT AM-OVERDRAFT-FEE FROM AM-AVAILABLE-BALANCE
-                            ADD AM-OVERDRAFT-FEE TO AM-SERVICE-CHARGE-YTD
+                       SUBTRACT AM-OVERDRAFT-FEE FROM AM-CURRENT-BALANCE
+                     SUBTRACT AM-OVERDRAFT-FEE FROM AM-AVAILABLE-BALANCE
+                           ADD AM-OVERDRAFT-FEE TO AM-SERVICE-CHARGE-YTD
                             ADD 1 TO WS-FEES-COUNT
                             ADD AM-OVERDRAFT-FEE TO WS-FEES-TOTAL
+                            ADD 1 TO WS-OVERDRAFTS-COUNT
+                            MOVE 'OVERDRAFT FEE' TO WS-ODFT-TYPE
+                            MOVE AM-OVERDRAFT-FEE TO WS-ODFT-AMOUNT
+                            PERFORM 2150-WRITE-OVERDRAFT-DETAIL
                          END-IF
                       END-IF
                       
@@ -498,26 +737,52 @@
               IF WS-NO-ERROR
                  MOVE TR-TRANSACTION-DATE TO AM-LAST-ACTIVITY-DATE
                  ADD 1 TO AM-TRANSACTIONS-MTD
-                 
+
                  REWRITE ACCOUNT-MASTER-RECORD
-                 
+
+                 MOVE AM-CURRENT-BALANCE TO WS-STMT-END-BALANCE
+
                  PERFORM 2100-GENERATE-STATEMENT-ENTRY
-                 
+
                  ADD 1 TO WS-TRANS-PROCESSED
               END-IF
            ELSE
               ADD 1 TO WS-TRANS-ERRORS
            END-IF
-           
-           READ TRANSACTION-FILE
-               AT END SET TRANS-FILE-EOF TO TRUE
+           .
+
+       2110-WRITE-STATEMENT-HEADER.
+           MOVE AM-ACCOUNT-NUMBER TO WS-STMT-ACCOUNT-NO
+
+           MOVE AM-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE SPACES TO WS-STMT-CUSTOMER-NAME
+               NOT INVALID KEY
+                   STRING CM-LAST-NAME DELIMITED BY SPACE
+                          ', ' DELIMITED BY SIZE
+                          CM-FIRST-NAME DELIMITED BY SPACE
+                          ' ' DELIMITED BY SIZE
+                          CM-MIDDLE-INIT DELIMITED BY SPACE
+                          INTO WS-STMT-CUSTOMER-NAME
            END-READ
-           
-           IF TRANS-FILE-SUCCESS
-              ADD 1 TO WS-TRANS-READ
-           END-IF
+
+           MOVE WS-STMT-BEGIN-BALANCE TO WS-STMT-BEGIN-BAL-OUT
+
+           WRITE STATEMENT-RECORD FROM WS-STATEMENT-HEADER1
+           WRITE STATEMENT-RECORD FROM WS-STATEMENT-HEADER2
+           WRITE STATEMENT-RECORD FROM WS-STATEMENT-BEGIN-LINE
+           WRITE STATEMENT-RECORD FROM WS-STATEMENT-HEADER3
            .
-           
+
+       2120-WRITE-STATEMENT-TRAILER.
+           MOVE WS-STMT-END-BALANCE TO WS-STMT-CURRENT-BALANCE
+
+           WRITE STATEMENT-RECORD FROM WS-STATEMENT-SUMMARY
+           WRITE STATEMENT-RECORD FROM SPACES
+           .
+
        2100-GENERATE-STATEMENT-ENTRY.
            MOVE AM-ACCOUNT-NUMBER TO WS-STMT-ACCOUNT-NO
            
@@ -549,7 +814,244 @@
            
            WRITE STATEMENT-RECORD FROM WS-STATEMENT-DETAIL
            .
-           
+
+       2150-WRITE-OVERDRAFT-DETAIL.
+           MOVE TR-ACCOUNT-NUMBER TO WS-ODFT-ACCOUNT-NO
+           MOVE TR-TRANSACTION-ID(1:10) TO WS-ODFT-TRANS-ID
+
+           WRITE OVERDRAFT-REPORT-RECORD FROM WS-OVERDRAFT-DETAIL
+           .
+
+       2500-ONBOARD-NEW-CUSTOMER.
+           MOVE TR-ACCOUNT-NUMBER(1:10) TO CM-CUSTOMER-ID
+
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE SPACES TO CUSTOMER-MASTER-RECORD
+                   MOVE TR-ACCOUNT-NUMBER(1:10) TO CM-CUSTOMER-ID
+                   MOVE TR-DESCRIPTION TO CM-LAST-NAME
+                   SET CM-ACTIVE TO TRUE
+                   SET CM-INDIVIDUAL TO TRUE
+                   MOVE TR-TRANSACTION-DATE TO CM-CUSTOMER-SINCE
+
+                   WRITE CUSTOMER-MASTER-RECORD
+                       INVALID KEY
+                           MOVE 'Y' TO WS-ERROR-FLAG
+                           ADD 1 TO WS-TRANS-ERRORS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-NEW-CUSTOMERS-COUNT
+                           ADD 1 TO WS-TRANS-PROCESSED
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   ADD 1 TO WS-TRANS-ERRORS
+           END-READ
+           .
+
+       2550-ONBOARD-NEW-ACCOUNT.
+           MOVE TR-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE SPACES TO ACCOUNT-MASTER-RECORD
+                   MOVE TR-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+                   MOVE TR-TO-ACCOUNT-NUMBER(1:10) TO AM-CUSTOMER-ID
+                   MOVE TR-NEW-ACCT-TYPE TO AM-ACCOUNT-TYPE
+                   SET AM-ACTIVE TO TRUE
+                   MOVE TR-AMOUNT TO AM-CURRENT-BALANCE
+                   MOVE TR-AMOUNT TO AM-AVAILABLE-BALANCE
+                   MOVE TR-TRANSACTION-DATE TO AM-DATE-OPENED
+                   MOVE TR-TRANSACTION-DATE TO AM-LAST-ACTIVITY-DATE
+                   MOVE ZEROES TO AM-ACCRUED-INTEREST
+                   MOVE ZEROES TO AM-INTEREST-RATE
+                   MOVE ZEROES TO AM-INTEREST-YTD
+                   MOVE ZEROES TO AM-OVERDRAFT-LIMIT
+                   MOVE ZEROES TO AM-OVERDRAFT-FEE
+                   MOVE ZEROES TO AM-MINIMUM-BALANCE
+                   MOVE ZEROES TO AM-SERVICE-CHARGE-YTD
+                   MOVE ZEROES TO AM-TRANSACTIONS-MTD
+                   MOVE ZEROES TO AM-MATURITY-DATE
+
+                   WRITE ACCOUNT-MASTER-RECORD
+                       INVALID KEY
+                           MOVE 'Y' TO WS-ERROR-FLAG
+                           ADD 1 TO WS-TRANS-ERRORS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-NEW-ACCOUNTS-COUNT
+                           ADD TR-AMOUNT TO WS-DEPOSITS-TOTAL
+                           ADD 1 TO WS-TRANS-PROCESSED
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   ADD 1 TO WS-TRANS-ERRORS
+           END-READ
+           .
+
+       3400-CHECK-MONTH-END.
+           MOVE 'N' TO WS-LEAP-YEAR-SWITCH
+
+           DIVIDE WS-CURRENT-YEAR BY 4
+               GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER-4
+           DIVIDE WS-CURRENT-YEAR BY 100
+               GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER-100
+           DIVIDE WS-CURRENT-YEAR BY 400
+               GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER-400
+
+           IF WS-LEAP-REMAINDER-4 = 0 AND
+              (WS-LEAP-REMAINDER-100 NOT = 0 OR
+               WS-LEAP-REMAINDER-400 = 0)
+              SET WS-LEAP-YEAR TO TRUE
+           END-IF
+
+           EVALUATE WS-CURRENT-MONTH
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07
+               WHEN 08 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-LAST-DAY-OF-MONTH
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-LAST-DAY-OF-MONTH
+               WHEN 02
+                   IF WS-LEAP-YEAR
+                      MOVE 29 TO WS-LAST-DAY-OF-MONTH
+                   ELSE
+                      MOVE 28 TO WS-LAST-DAY-OF-MONTH
+                   END-IF
+           END-EVALUATE
+           .
+
+       3450-MONTH-END-INTEREST-ACCRUAL.
+           MOVE LOW-VALUES TO AM-ACCOUNT-NUMBER
+
+           START ACCOUNT-MASTER-FILE KEY >= AM-ACCOUNT-NUMBER
+
+           READ ACCOUNT-MASTER-FILE NEXT
+               AT END MOVE HIGH-VALUES TO AM-ACCOUNT-NUMBER
+           END-READ
+
+           PERFORM UNTIL AM-ACCOUNT-NUMBER = HIGH-VALUES
+              IF (AM-SAVINGS OR AM-MONEY-MARKET OR AM-CERTIFICATE)
+                 AND AM-ACTIVE
+                 AND AM-CURRENT-BALANCE > 0
+                 COMPUTE WS-MONTHEND-INT-AMOUNT ROUNDED =
+                         AM-CURRENT-BALANCE * AM-INTEREST-RATE / 12
+
+                 ADD WS-MONTHEND-INT-AMOUNT TO AM-CURRENT-BALANCE
+                 ADD WS-MONTHEND-INT-AMOUNT TO AM-AVAILABLE-BALANCE
+                 ADD WS-MONTHEND-INT-AMOUNT TO AM-INTEREST-YTD
+                 MOVE ZEROES TO AM-ACCRUED-INTEREST
+
+                 REWRITE ACCOUNT-MASTER-RECORD
+
+                 ADD 1 TO WS-MONTHEND-INT-COUNT
+                 ADD WS-MONTHEND-INT-AMOUNT TO WS-MONTHEND-INT-TOTAL
+              END-IF
+
+              READ ACCOUNT-MASTER-FILE NEXT
+                  AT END MOVE HIGH-VALUES TO AM-ACCOUNT-NUMBER
+              END-READ
+           END-PERFORM
+           .
+
+       3470-FLAG-DORMANT-ACCOUNTS.
+           MOVE LOW-VALUES TO AM-ACCOUNT-NUMBER
+
+           START ACCOUNT-MASTER-FILE KEY >= AM-ACCOUNT-NUMBER
+
+           READ ACCOUNT-MASTER-FILE NEXT
+               AT END MOVE HIGH-VALUES TO AM-ACCOUNT-NUMBER
+           END-READ
+
+           PERFORM UNTIL AM-ACCOUNT-NUMBER = HIGH-VALUES
+              IF AM-ACTIVE
+                 COMPUTE WS-ELAPSED-MONTHS =
+                         (WS-CURRENT-YEAR - AM-LAST-ACT-YEAR) * 12 +
+                         (WS-CURRENT-MONTH - AM-LAST-ACT-MONTH)
+
+                 IF AM-LAST-ACT-YEAR NOT = ZEROES AND
+                    WS-ELAPSED-MONTHS >= WS-DORMANCY-MONTHS
+                    SET AM-DORMANT TO TRUE
+                    REWRITE ACCOUNT-MASTER-RECORD
+                    ADD 1 TO WS-DORMANT-FLAGGED-COUNT
+                 END-IF
+              END-IF
+
+              READ ACCOUNT-MASTER-FILE NEXT
+                  AT END MOVE HIGH-VALUES TO AM-ACCOUNT-NUMBER
+              END-READ
+           END-PERFORM
+           .
+
+       3480-CD-MATURITY-NOTICES.
+           MOVE WS-CURRENT-YEAR TO WS-JD-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-JD-MONTH
+           MOVE WS-CURRENT-DAY TO WS-JD-DAY
+           PERFORM 3485-COMPUTE-JULIAN-DAY
+           MOVE WS-JD-RESULT TO WS-CD-CURRENT-JULIAN
+
+           MOVE LOW-VALUES TO AM-ACCOUNT-NUMBER
+
+           START ACCOUNT-MASTER-FILE KEY >= AM-ACCOUNT-NUMBER
+
+           READ ACCOUNT-MASTER-FILE NEXT
+               AT END MOVE HIGH-VALUES TO AM-ACCOUNT-NUMBER
+           END-READ
+
+           PERFORM UNTIL AM-ACCOUNT-NUMBER = HIGH-VALUES
+              IF AM-CERTIFICATE AND AM-ACTIVE
+                 AND AM-MATURITY-DATE NOT = ZEROES
+                 MOVE AM-MAT-YEAR TO WS-JD-YEAR
+                 MOVE AM-MAT-MONTH TO WS-JD-MONTH
+                 MOVE AM-MAT-DAY TO WS-JD-DAY
+                 PERFORM 3485-COMPUTE-JULIAN-DAY
+                 MOVE WS-JD-RESULT TO WS-CD-MATURITY-JULIAN
+
+                 COMPUTE WS-CD-DAYS-TO-MATURITY =
+                         WS-CD-MATURITY-JULIAN - WS-CD-CURRENT-JULIAN
+              END-IF
+
+              IF AM-CERTIFICATE AND AM-ACTIVE
+                 AND AM-MATURITY-DATE NOT = ZEROES
+                 AND WS-CD-DAYS-TO-MATURITY NOT > WS-CD-NOTICE-DAYS
+                 MOVE AM-ACCOUNT-NUMBER TO WS-CDMAT-ACCOUNT-NO
+                 MOVE AM-CUSTOMER-ID TO WS-CDMAT-CUSTOMER-ID
+
+                 STRING AM-MAT-YEAR DELIMITED BY SIZE
+                        '-' DELIMITED BY SIZE
+                        AM-MAT-MONTH DELIMITED BY SIZE
+                        '-' DELIMITED BY SIZE
+                        AM-MAT-DAY DELIMITED BY SIZE
+                        INTO WS-CDMAT-MATURITY-DATE
+
+                 MOVE AM-CURRENT-BALANCE TO WS-CDMAT-BALANCE
+
+                 WRITE CD-MATURITY-REPORT-RECORD
+                     FROM WS-CD-MATURITY-DETAIL
+
+                 ADD 1 TO WS-CD-MATURITY-COUNT
+              END-IF
+
+              READ ACCOUNT-MASTER-FILE NEXT
+                  AT END MOVE HIGH-VALUES TO AM-ACCOUNT-NUMBER
+              END-READ
+           END-PERFORM
+           .
+
+       3485-COMPUTE-JULIAN-DAY.
+           COMPUTE WS-JD-A = (14 - WS-JD-MONTH) / 12
+           COMPUTE WS-JD-Y2 = WS-JD-YEAR + 4800 - WS-JD-A
+           COMPUTE WS-JD-M2 = WS-JD-MONTH + (12 * WS-JD-A) - 3
+           COMPUTE WS-JD-RESULT =
+               WS-JD-DAY
+               + (((153 * WS-JD-M2) + 2) / 5)
+               + (365 * WS-JD-Y2)
+               + (WS-JD-Y2 / 4)
+               - (WS-JD-Y2 / 100)
+               + (WS-JD-Y2 / 400)
+               - 32045
+           .
+
        3000-GENERATE-DAILY-REPORT.
            WRITE DAILY-REPORT-RECORD FROM WS-REPORT-HEADER1
            WRITE DAILY-REPORT-RECORD FROM WS-REPORT-HEADER2
@@ -587,4 +1089,44 @@
            MOVE 'ADJUSTMENTS' TO WS-RPT-TRANS-TYPE
            MOVE WS-ADJUSTMENTS-COUNT TO WS-RPT-COUNT
            MOVE WS-ADJUSTMENTS-TOTAL TO WS-RPT-AMOUNT
-           WRITE DAILY
\ No newline at end of file
+           WRITE DAILY-REPORT-RECORD FROM WS-REPORT-DETAIL
+           .
+
+       4000-TERMINATION.
+           IF WS-PREV-STMT-ACCOUNT NOT = SPACES
+              PERFORM 2120-WRITE-STATEMENT-TRAILER
+           END-IF
+
+           MOVE WS-TRANS-READ TO WS-SUM-TRANS-READ
+           MOVE WS-TRANS-PROCESSED TO WS-SUM-TRANS-PROCESSED
+           MOVE WS-TRANS-ERRORS TO WS-SUM-TRANS-ERRORS
+           MOVE WS-OVERDRAFTS-COUNT TO WS-SUM-OVERDRAFTS
+           MOVE WS-NSF-COUNT TO WS-SUM-NSF
+           MOVE WS-MONTHEND-INT-COUNT TO WS-SUM-MONTHEND-INT-CNT
+           MOVE WS-MONTHEND-INT-TOTAL TO WS-SUM-MONTHEND-INT-AMT
+           MOVE WS-DORMANT-FLAGGED-COUNT TO WS-SUM-DORMANT-FLAGGED
+           MOVE WS-NEW-CUSTOMERS-COUNT TO WS-SUM-NEW-CUSTOMERS
+           MOVE WS-NEW-ACCOUNTS-COUNT TO WS-SUM-NEW-ACCOUNTS
+           MOVE WS-CD-MATURITY-COUNT TO WS-SUM-CD-MATURITY
+
+           WRITE DAILY-REPORT-RECORD FROM SPACES
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-REPORT
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL1
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL2
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL3
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL4
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL5
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL6
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL7
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL8
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL9
+           WRITE DAILY-REPORT-RECORD FROM WS-SUMMARY-DETAIL10
+
+           CLOSE TRANSACTION-FILE
+                 CUSTOMER-MASTER-FILE
+                 ACCOUNT-MASTER-FILE
+                 STATEMENT-FILE
+                 DAILY-REPORT-FILE
+                 OVERDRAFT-REPORT-FILE
+                 CD-MATURITY-REPORT-FILE
+           .
